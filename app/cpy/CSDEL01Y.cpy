@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook    : CSDEL01Y.CPY
+      * Application : CardDemo
+      * Type        : CICS COBOL Copybook
+      * Function    : Card delete/reactivate audit trail record
+      *               (CARDDEL-AUDIT file)
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  CARDDEL-AUDIT-RECORD.
+           05  CDEL-AUDIT-CARD-NUM             PIC X(16).
+           05  CDEL-AUDIT-ACCT-ID              PIC 9(11).
+           05  CDEL-AUDIT-USER-ID              PIC X(08).
+           05  CDEL-AUDIT-ACTION-CD            PIC X(01).
+               88  CDEL-AUDIT-ACTION-DELETE           VALUE 'D'.
+               88  CDEL-AUDIT-ACTION-REACTIVATE       VALUE 'R'.
+           05  CDEL-AUDIT-REASON-CD            PIC X(07).
+           05  CDEL-AUDIT-DATE                 PIC X(08).
+           05  CDEL-AUDIT-TIME                 PIC X(08).
+           05  FILLER                          PIC X(21).
