@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook    : CSUSR01Y.CPY
+      * Application : CardDemo
+      * Type        : CICS COBOL Copybook
+      * Function    : User security file (USRSEC) record layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  SEC-USER-DATA.
+           05  SEC-USR-ID                      PIC X(08).
+           05  SEC-USR-FNAME                   PIC X(20).
+           05  SEC-USR-LNAME                   PIC X(20).
+           05  SEC-USR-PWD                     PIC X(08).
+           05  SEC-USR-TYPE                    PIC X(01).
+               88  SEC-USR-TYPE-ADMIN                   VALUE 'A'.
+               88  SEC-USR-TYPE-USER                    VALUE 'U'.
+           05  SEC-USR-FILLER                  PIC X(23).
