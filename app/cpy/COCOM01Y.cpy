@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Copybook    : COCOM01Y.CPY
+      * Application : CardDemo
+      * Type        : CICS COBOL Copybook
+      * Function    : Communication area passed between CardDemo
+      *               online programs
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-GENERAL-INFO.
+               10  CDEMO-FROM-TRANID           PIC X(04).
+               10  CDEMO-FROM-PROGRAM          PIC X(08).
+               10  CDEMO-TO-PROGRAM            PIC X(08).
+               10  CDEMO-USER-ID               PIC X(08).
+               10  CDEMO-USER-TYPE             PIC X(01).
+               10  CDEMO-PGM-CONTEXT           PIC 9(01).
+                   88  CDEMO-PGM-ENTER                  VALUE 0.
+                   88  CDEMO-PGM-REENTER                VALUE 1.
+           05  CDEMO-ACCT-ID                   PIC 9(11).
+           05  CDEMO-CARD-NUM                  PIC X(16).
+           05  CDEMO-CUST-ID                   PIC 9(09).
+           05  CDEMO-LAST-MAPSET               PIC X(07).
+           05  CDEMO-LAST-MAP                  PIC X(07).
+           05  CDEMO-LAST-PROGRAM              PIC X(08).
+           05  CDEMO-GENERIC-DATA.
+               10  CDEMO-CS01-INFO             PIC X(80).
+               10  CDEMO-CS02-INFO             PIC X(80).
+               10  CDEMO-CS03-INFO             PIC X(80).
+               10  CDEMO-CS04-INFO             PIC X(80).
+               10  CDEMO-CS05-INFO             PIC X(80).
