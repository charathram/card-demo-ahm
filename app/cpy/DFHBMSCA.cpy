@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook    : DFHBMSCA.CPY
+      * Function    : CICS BMS field attribute / color constants
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM      PIC X   VALUE ' '.
+           02  DFHBMPRO      PIC X   VALUE '('.
+           02  DFHBMASF      PIC X   VALUE '&'.
+           02  DFHBMASB      PIC X   VALUE ')'.
+           02  DFHBMUNP      PIC X   VALUE ' '.
+           02  DFHBMUNN      PIC X   VALUE '`'.
+           02  DFHBMPRF      PIC X   VALUE 'H'.
+           02  DFHBMASI      PIC X   VALUE '<'.
+           02  DFHBMFSE      PIC X   VALUE 'A'.
+           02  DFHNEUTR      PIC X   VALUE '0'.
+           02  DFHBLUE       PIC X   VALUE '1'.
+           02  DFHRED        PIC X   VALUE '2'.
+           02  DFHPINK       PIC X   VALUE '3'.
+           02  DFHGREEN      PIC X   VALUE '4'.
+           02  DFHTURQ       PIC X   VALUE '5'.
+           02  DFHYELLOW     PIC X   VALUE '6'.
+           02  DFHDFT        PIC X   VALUE '7'.
+           02  DFHBASE       PIC X   VALUE ' '.
+           02  DFHDFHIGH     PIC X   VALUE '8'.
+           02  DFHDFHDR      PIC X   VALUE '9'.
+           02  DFHUNIMDR     PIC X   VALUE ' '.
