@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook    : CVEXT01Y.CPY
+      * Application : CardDemo
+      * Type        : Batch Extract Record Layout
+      * Function    : One card to be soft-deleted, supplied by a
+      *               reissue/closure campaign extract feeding the
+      *               mass card delete batch job
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  CARD-DEL-EXTRACT-RECORD.
+           05  CDE-CARD-NUM                    PIC X(16).
+           05  CDE-ACCT-ID                     PIC 9(11).
+           05  CDE-REASON-CD                   PIC X(07).
+           05  FILLER                          PIC X(46).
