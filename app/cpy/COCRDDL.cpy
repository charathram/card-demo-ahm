@@ -0,0 +1,463 @@
+      ******************************************************************
+      * Copybook    : COCRDDL.CPY
+      * Application : CardDemo
+      * Type        : BMS Generated Symbolic Map
+      * Function    : Card Delete screen (CCRDDLA) symbolic map, as
+      *               generated from mapset COCRDDL / map CCRDDLA
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  CCRDDLAI.
+           02  FILLER PIC X(12).
+      *    TITLE01
+           02  TITLE01L  COMP  PIC S9(0004).
+           02  TITLE01F  PICTURE X(0001).
+           02  FILLER REDEFINES TITLE01F.
+               03 TITLE01A PICTURE X(0001).
+           02  TITLE01I  PIC  X(0040).
+      *    TITLE02
+           02  TITLE02L  COMP  PIC S9(0004).
+           02  TITLE02F  PICTURE X(0001).
+           02  FILLER REDEFINES TITLE02F.
+               03 TITLE02A PICTURE X(0001).
+           02  TITLE02I  PIC  X(0040).
+      *    TRNNAME
+           02  TRNNAMEL  COMP  PIC S9(0004).
+           02  TRNNAMEF  PICTURE X(0001).
+           02  FILLER REDEFINES TRNNAMEF.
+               03 TRNNAMEA PICTURE X(0001).
+           02  TRNNAMEI  PIC  X(0004).
+      *    PGMNAME
+           02  PGMNAMEL  COMP  PIC S9(0004).
+           02  PGMNAMEF  PICTURE X(0001).
+           02  FILLER REDEFINES PGMNAMEF.
+               03 PGMNAMEA PICTURE X(0001).
+           02  PGMNAMEI  PIC  X(0008).
+      *    CURDATE
+           02  CURDATEL  COMP  PIC S9(0004).
+           02  CURDATEF  PICTURE X(0001).
+           02  FILLER REDEFINES CURDATEF.
+               03 CURDATEA PICTURE X(0001).
+           02  CURDATEI  PIC  X(0008).
+      *    CURTIME
+           02  CURTIMEL  COMP  PIC S9(0004).
+           02  CURTIMEF  PICTURE X(0001).
+           02  FILLER REDEFINES CURTIMEF.
+               03 CURTIMEA PICTURE X(0001).
+           02  CURTIMEI  PIC  X(0008).
+      *    ACCTSID
+           02  ACCTSIDL  COMP  PIC S9(0004).
+           02  ACCTSIDF  PICTURE X(0001).
+           02  FILLER REDEFINES ACCTSIDF.
+               03 ACCTSIDA PICTURE X(0001).
+           02  ACCTSIDI  PIC  X(0011).
+      *    CARDSID
+           02  CARDSIDL  COMP  PIC S9(0004).
+           02  CARDSIDF  PICTURE X(0001).
+           02  FILLER REDEFINES CARDSIDF.
+               03 CARDSIDA PICTURE X(0001).
+           02  CARDSIDI  PIC  X(0016).
+      *    CRDNAME
+           02  CRDNAMEL  COMP  PIC S9(0004).
+           02  CRDNAMEF  PICTURE X(0001).
+           02  FILLER REDEFINES CRDNAMEF.
+               03 CRDNAMEA PICTURE X(0001).
+           02  CRDNAMEI  PIC  X(0050).
+      *    CRDSTCD
+           02  CRDSTCDL  COMP  PIC S9(0004).
+           02  CRDSTCDF  PICTURE X(0001).
+           02  FILLER REDEFINES CRDSTCDF.
+               03 CRDSTCDA PICTURE X(0001).
+           02  CRDSTCDI  PIC  X(0001).
+      *    EXPMON
+           02  EXPMONL  COMP  PIC S9(0004).
+           02  EXPMONF  PICTURE X(0001).
+           02  FILLER REDEFINES EXPMONF.
+               03 EXPMONA PICTURE X(0001).
+           02  EXPMONI  PIC  X(0002).
+      *    EXPYEAR
+           02  EXPYEARL  COMP  PIC S9(0004).
+           02  EXPYEARF  PICTURE X(0001).
+           02  FILLER REDEFINES EXPYEARF.
+               03 EXPYEARA PICTURE X(0001).
+           02  EXPYEARI  PIC  X(0004).
+      *    REASTTL
+           02  REASTTLL  COMP  PIC S9(0004).
+           02  REASTTLF  PICTURE X(0001).
+           02  FILLER REDEFINES REASTTLF.
+               03 REASTTLA PICTURE X(0001).
+           02  REASTTLI  PIC  X(0025).
+      *    REASCD
+           02  REASCDL  COMP  PIC S9(0004).
+           02  REASCDF  PICTURE X(0001).
+           02  FILLER REDEFINES REASCDF.
+               03 REASCDA PICTURE X(0001).
+           02  REASCDI  PIC  X(0007).
+      *    SUPVIDT
+           02  SUPVIDTL  COMP  PIC S9(0004).
+           02  SUPVIDTF  PICTURE X(0001).
+           02  FILLER REDEFINES SUPVIDTF.
+               03 SUPVIDTA PICTURE X(0001).
+           02  SUPVIDTI  PIC  X(0017).
+      *    SUPVID
+           02  SUPVIDL  COMP  PIC S9(0004).
+           02  SUPVIDF  PICTURE X(0001).
+           02  FILLER REDEFINES SUPVIDF.
+               03 SUPVIDA PICTURE X(0001).
+           02  SUPVIDI  PIC  X(0008).
+      *    SUPVPWT
+           02  SUPVPWTL  COMP  PIC S9(0004).
+           02  SUPVPWTF  PICTURE X(0001).
+           02  FILLER REDEFINES SUPVPWTF.
+               03 SUPVPWTA PICTURE X(0001).
+           02  SUPVPWTI  PIC  X(0017).
+      *    SUPVPW
+           02  SUPVPWL  COMP  PIC S9(0004).
+           02  SUPVPWF  PICTURE X(0001).
+           02  FILLER REDEFINES SUPVPWF.
+               03 SUPVPWA PICTURE X(0001).
+           02  SUPVPWI  PIC  X(0008).
+      *    LISTTTL
+           02  LISTTTLL  COMP  PIC S9(0004).
+           02  LISTTTLF  PICTURE X(0001).
+           02  FILLER REDEFINES LISTTTLF.
+               03 LISTTTLA PICTURE X(0001).
+           02  LISTTTLI  PIC  X(0045).
+      *    SEL1 / LSTCN1 / LSTST1 / LSTNM1
+           02  SEL1L  COMP  PIC S9(0004).
+           02  SEL1F  PICTURE X(0001).
+           02  FILLER REDEFINES SEL1F.
+               03 SEL1A PICTURE X(0001).
+           02  SEL1I  PIC  X(0001).
+           02  LSTCN1L  COMP  PIC S9(0004).
+           02  LSTCN1F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTCN1F.
+               03 LSTCN1A PICTURE X(0001).
+           02  LSTCN1I  PIC  X(0016).
+           02  LSTST1L  COMP  PIC S9(0004).
+           02  LSTST1F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTST1F.
+               03 LSTST1A PICTURE X(0001).
+           02  LSTST1I  PIC  X(0001).
+           02  LSTNM1L  COMP  PIC S9(0004).
+           02  LSTNM1F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTNM1F.
+               03 LSTNM1A PICTURE X(0001).
+           02  LSTNM1I  PIC  X(0020).
+      *    SEL2 / LSTCN2 / LSTST2 / LSTNM2
+           02  SEL2L  COMP  PIC S9(0004).
+           02  SEL2F  PICTURE X(0001).
+           02  FILLER REDEFINES SEL2F.
+               03 SEL2A PICTURE X(0001).
+           02  SEL2I  PIC  X(0001).
+           02  LSTCN2L  COMP  PIC S9(0004).
+           02  LSTCN2F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTCN2F.
+               03 LSTCN2A PICTURE X(0001).
+           02  LSTCN2I  PIC  X(0016).
+           02  LSTST2L  COMP  PIC S9(0004).
+           02  LSTST2F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTST2F.
+               03 LSTST2A PICTURE X(0001).
+           02  LSTST2I  PIC  X(0001).
+           02  LSTNM2L  COMP  PIC S9(0004).
+           02  LSTNM2F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTNM2F.
+               03 LSTNM2A PICTURE X(0001).
+           02  LSTNM2I  PIC  X(0020).
+      *    SEL3 / LSTCN3 / LSTST3 / LSTNM3
+           02  SEL3L  COMP  PIC S9(0004).
+           02  SEL3F  PICTURE X(0001).
+           02  FILLER REDEFINES SEL3F.
+               03 SEL3A PICTURE X(0001).
+           02  SEL3I  PIC  X(0001).
+           02  LSTCN3L  COMP  PIC S9(0004).
+           02  LSTCN3F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTCN3F.
+               03 LSTCN3A PICTURE X(0001).
+           02  LSTCN3I  PIC  X(0016).
+           02  LSTST3L  COMP  PIC S9(0004).
+           02  LSTST3F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTST3F.
+               03 LSTST3A PICTURE X(0001).
+           02  LSTST3I  PIC  X(0001).
+           02  LSTNM3L  COMP  PIC S9(0004).
+           02  LSTNM3F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTNM3F.
+               03 LSTNM3A PICTURE X(0001).
+           02  LSTNM3I  PIC  X(0020).
+      *    SEL4 / LSTCN4 / LSTST4 / LSTNM4
+           02  SEL4L  COMP  PIC S9(0004).
+           02  SEL4F  PICTURE X(0001).
+           02  FILLER REDEFINES SEL4F.
+               03 SEL4A PICTURE X(0001).
+           02  SEL4I  PIC  X(0001).
+           02  LSTCN4L  COMP  PIC S9(0004).
+           02  LSTCN4F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTCN4F.
+               03 LSTCN4A PICTURE X(0001).
+           02  LSTCN4I  PIC  X(0016).
+           02  LSTST4L  COMP  PIC S9(0004).
+           02  LSTST4F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTST4F.
+               03 LSTST4A PICTURE X(0001).
+           02  LSTST4I  PIC  X(0001).
+           02  LSTNM4L  COMP  PIC S9(0004).
+           02  LSTNM4F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTNM4F.
+               03 LSTNM4A PICTURE X(0001).
+           02  LSTNM4I  PIC  X(0020).
+      *    SEL5 / LSTCN5 / LSTST5 / LSTNM5
+           02  SEL5L  COMP  PIC S9(0004).
+           02  SEL5F  PICTURE X(0001).
+           02  FILLER REDEFINES SEL5F.
+               03 SEL5A PICTURE X(0001).
+           02  SEL5I  PIC  X(0001).
+           02  LSTCN5L  COMP  PIC S9(0004).
+           02  LSTCN5F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTCN5F.
+               03 LSTCN5A PICTURE X(0001).
+           02  LSTCN5I  PIC  X(0016).
+           02  LSTST5L  COMP  PIC S9(0004).
+           02  LSTST5F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTST5F.
+               03 LSTST5A PICTURE X(0001).
+           02  LSTST5I  PIC  X(0001).
+           02  LSTNM5L  COMP  PIC S9(0004).
+           02  LSTNM5F  PICTURE X(0001).
+           02  FILLER REDEFINES LSTNM5F.
+               03 LSTNM5A PICTURE X(0001).
+           02  LSTNM5I  PIC  X(0020).
+      *    INFOMSG
+           02  INFOMSGL  COMP  PIC S9(0004).
+           02  INFOMSGF  PICTURE X(0001).
+           02  FILLER REDEFINES INFOMSGF.
+               03 INFOMSGA PICTURE X(0001).
+           02  INFOMSGI  PIC  X(0080).
+      *    ERRMSG
+           02  ERRMSGL  COMP  PIC S9(0004).
+           02  ERRMSGF  PICTURE X(0001).
+           02  FILLER REDEFINES ERRMSGF.
+               03 ERRMSGA PICTURE X(0001).
+           02  ERRMSGI  PIC  X(0080).
+
+       01  CCRDDLAO REDEFINES CCRDDLAI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(0003).
+           02  TITLE01C PICTURE X(0001).
+           02  TITLE01H PICTURE X(0001).
+           02  TITLE01V PICTURE X(0001).
+           02  TITLE01O PIC  X(0040).
+           02  FILLER PICTURE X(0003).
+           02  TITLE02C PICTURE X(0001).
+           02  TITLE02H PICTURE X(0001).
+           02  TITLE02V PICTURE X(0001).
+           02  TITLE02O PIC  X(0040).
+           02  FILLER PICTURE X(0003).
+           02  TRNNAMEC PICTURE X(0001).
+           02  TRNNAMEH PICTURE X(0001).
+           02  TRNNAMEV PICTURE X(0001).
+           02  TRNNAMEO PIC  X(0004).
+           02  FILLER PICTURE X(0003).
+           02  PGMNAMEC PICTURE X(0001).
+           02  PGMNAMEH PICTURE X(0001).
+           02  PGMNAMEV PICTURE X(0001).
+           02  PGMNAMEO PIC  X(0008).
+           02  FILLER PICTURE X(0003).
+           02  CURDATEC PICTURE X(0001).
+           02  CURDATEH PICTURE X(0001).
+           02  CURDATEV PICTURE X(0001).
+           02  CURDATEO PIC  X(0008).
+           02  FILLER PICTURE X(0003).
+           02  CURTIMEC PICTURE X(0001).
+           02  CURTIMEH PICTURE X(0001).
+           02  CURTIMEV PICTURE X(0001).
+           02  CURTIMEO PIC  X(0008).
+           02  FILLER PICTURE X(0003).
+           02  ACCTSIDC PICTURE X(0001).
+           02  ACCTSIDH PICTURE X(0001).
+           02  ACCTSIDV PICTURE X(0001).
+           02  ACCTSIDO PIC  X(0011).
+           02  FILLER PICTURE X(0003).
+           02  CARDSIDC PICTURE X(0001).
+           02  CARDSIDH PICTURE X(0001).
+           02  CARDSIDV PICTURE X(0001).
+           02  CARDSIDO PIC  X(0016).
+           02  FILLER PICTURE X(0003).
+           02  CRDNAMEC PICTURE X(0001).
+           02  CRDNAMEH PICTURE X(0001).
+           02  CRDNAMEV PICTURE X(0001).
+           02  CRDNAMEO PIC  X(0050).
+           02  FILLER PICTURE X(0003).
+           02  CRDSTCDC PICTURE X(0001).
+           02  CRDSTCDH PICTURE X(0001).
+           02  CRDSTCDV PICTURE X(0001).
+           02  CRDSTCDO PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  EXPMONC PICTURE X(0001).
+           02  EXPMONH PICTURE X(0001).
+           02  EXPMONV PICTURE X(0001).
+           02  EXPMONO PIC  X(0002).
+           02  FILLER PICTURE X(0003).
+           02  EXPYEARC PICTURE X(0001).
+           02  EXPYEARH PICTURE X(0001).
+           02  EXPYEARV PICTURE X(0001).
+           02  EXPYEARO PIC  X(0004).
+           02  FILLER PICTURE X(0003).
+           02  REASTTLC PICTURE X(0001).
+           02  REASTTLH PICTURE X(0001).
+           02  REASTTLV PICTURE X(0001).
+           02  REASTTLO PIC  X(0025).
+           02  FILLER PICTURE X(0003).
+           02  REASCDC PICTURE X(0001).
+           02  REASCDH PICTURE X(0001).
+           02  REASCDV PICTURE X(0001).
+           02  REASCDO PIC  X(0007).
+           02  FILLER PICTURE X(0003).
+           02  SUPVIDTC PICTURE X(0001).
+           02  SUPVIDTH PICTURE X(0001).
+           02  SUPVIDTV PICTURE X(0001).
+           02  SUPVIDTO PIC  X(0017).
+           02  FILLER PICTURE X(0003).
+           02  SUPVIDC PICTURE X(0001).
+           02  SUPVIDH PICTURE X(0001).
+           02  SUPVIDV PICTURE X(0001).
+           02  SUPVIDO PIC  X(0008).
+           02  FILLER PICTURE X(0003).
+           02  SUPVPWTC PICTURE X(0001).
+           02  SUPVPWTH PICTURE X(0001).
+           02  SUPVPWTV PICTURE X(0001).
+           02  SUPVPWTO PIC  X(0017).
+           02  FILLER PICTURE X(0003).
+           02  SUPVPWC PICTURE X(0001).
+           02  SUPVPWH PICTURE X(0001).
+           02  SUPVPWV PICTURE X(0001).
+           02  SUPVPWO PIC  X(0008).
+           02  FILLER PICTURE X(0003).
+           02  LISTTTLC PICTURE X(0001).
+           02  LISTTTLH PICTURE X(0001).
+           02  LISTTTLV PICTURE X(0001).
+           02  LISTTTLO PIC  X(0045).
+           02  FILLER PICTURE X(0003).
+           02  SEL1C PICTURE X(0001).
+           02  SEL1H PICTURE X(0001).
+           02  SEL1V PICTURE X(0001).
+           02  SEL1O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTCN1C PICTURE X(0001).
+           02  LSTCN1H PICTURE X(0001).
+           02  LSTCN1V PICTURE X(0001).
+           02  LSTCN1O PIC  X(0016).
+           02  FILLER PICTURE X(0003).
+           02  LSTST1C PICTURE X(0001).
+           02  LSTST1H PICTURE X(0001).
+           02  LSTST1V PICTURE X(0001).
+           02  LSTST1O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTNM1C PICTURE X(0001).
+           02  LSTNM1H PICTURE X(0001).
+           02  LSTNM1V PICTURE X(0001).
+           02  LSTNM1O PIC  X(0020).
+           02  FILLER PICTURE X(0003).
+           02  SEL2C PICTURE X(0001).
+           02  SEL2H PICTURE X(0001).
+           02  SEL2V PICTURE X(0001).
+           02  SEL2O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTCN2C PICTURE X(0001).
+           02  LSTCN2H PICTURE X(0001).
+           02  LSTCN2V PICTURE X(0001).
+           02  LSTCN2O PIC  X(0016).
+           02  FILLER PICTURE X(0003).
+           02  LSTST2C PICTURE X(0001).
+           02  LSTST2H PICTURE X(0001).
+           02  LSTST2V PICTURE X(0001).
+           02  LSTST2O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTNM2C PICTURE X(0001).
+           02  LSTNM2H PICTURE X(0001).
+           02  LSTNM2V PICTURE X(0001).
+           02  LSTNM2O PIC  X(0020).
+           02  FILLER PICTURE X(0003).
+           02  SEL3C PICTURE X(0001).
+           02  SEL3H PICTURE X(0001).
+           02  SEL3V PICTURE X(0001).
+           02  SEL3O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTCN3C PICTURE X(0001).
+           02  LSTCN3H PICTURE X(0001).
+           02  LSTCN3V PICTURE X(0001).
+           02  LSTCN3O PIC  X(0016).
+           02  FILLER PICTURE X(0003).
+           02  LSTST3C PICTURE X(0001).
+           02  LSTST3H PICTURE X(0001).
+           02  LSTST3V PICTURE X(0001).
+           02  LSTST3O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTNM3C PICTURE X(0001).
+           02  LSTNM3H PICTURE X(0001).
+           02  LSTNM3V PICTURE X(0001).
+           02  LSTNM3O PIC  X(0020).
+           02  FILLER PICTURE X(0003).
+           02  SEL4C PICTURE X(0001).
+           02  SEL4H PICTURE X(0001).
+           02  SEL4V PICTURE X(0001).
+           02  SEL4O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTCN4C PICTURE X(0001).
+           02  LSTCN4H PICTURE X(0001).
+           02  LSTCN4V PICTURE X(0001).
+           02  LSTCN4O PIC  X(0016).
+           02  FILLER PICTURE X(0003).
+           02  LSTST4C PICTURE X(0001).
+           02  LSTST4H PICTURE X(0001).
+           02  LSTST4V PICTURE X(0001).
+           02  LSTST4O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTNM4C PICTURE X(0001).
+           02  LSTNM4H PICTURE X(0001).
+           02  LSTNM4V PICTURE X(0001).
+           02  LSTNM4O PIC  X(0020).
+           02  FILLER PICTURE X(0003).
+           02  SEL5C PICTURE X(0001).
+           02  SEL5H PICTURE X(0001).
+           02  SEL5V PICTURE X(0001).
+           02  SEL5O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTCN5C PICTURE X(0001).
+           02  LSTCN5H PICTURE X(0001).
+           02  LSTCN5V PICTURE X(0001).
+           02  LSTCN5O PIC  X(0016).
+           02  FILLER PICTURE X(0003).
+           02  LSTST5C PICTURE X(0001).
+           02  LSTST5H PICTURE X(0001).
+           02  LSTST5V PICTURE X(0001).
+           02  LSTST5O PIC  X(0001).
+           02  FILLER PICTURE X(0003).
+           02  LSTNM5C PICTURE X(0001).
+           02  LSTNM5H PICTURE X(0001).
+           02  LSTNM5V PICTURE X(0001).
+           02  LSTNM5O PIC  X(0020).
+           02  FILLER PICTURE X(0003).
+           02  INFOMSGC PICTURE X(0001).
+           02  INFOMSGH PICTURE X(0001).
+           02  INFOMSGV PICTURE X(0001).
+           02  INFOMSGO PIC  X(0080).
+           02  FILLER PICTURE X(0003).
+           02  ERRMSGC PICTURE X(0001).
+           02  ERRMSGH PICTURE X(0001).
+           02  ERRMSGV PICTURE X(0001).
+           02  ERRMSGO PIC  X(0080).
