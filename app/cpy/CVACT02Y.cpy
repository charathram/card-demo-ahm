@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Copybook    : CVACT02Y.CPY
+      * Application : CardDemo
+      * Type        : CICS COBOL Copybook
+      * Function    : Card record layout (CARDDAT)
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  CARD-RECORD.
+           05  CARD-NUM                        PIC X(16).
+           05  CARD-ACCT-ID                    PIC 9(11).
+           05  CARD-CVV-CD                     PIC 9(03).
+           05  CARD-EMBOSSED-NAME              PIC X(50).
+           05  CARD-EXPIRAION-DATE             PIC X(10).
+           05  CARD-ACTIVE-STATUS              PIC X(01).
+           05  CARD-DELETE-REASON-CD           PIC X(07).
+               88  CARD-DEL-REASON-LOST            VALUE 'LOST'.
+               88  CARD-DEL-REASON-STOLEN          VALUE 'STOLEN'.
+               88  CARD-DEL-REASON-FRAUD           VALUE 'FRAUD'.
+               88  CARD-DEL-REASON-CLOSED          VALUE 'CLOSED'.
+               88  CARD-DEL-REASON-REISSUE         VALUE 'REISSUE'.
+           05  CARD-DELETE-DATE                PIC X(08).
+           05  FILLER                          PIC X(44).
