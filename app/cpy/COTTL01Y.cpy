@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook    : COTTL01Y.CPY
+      * Application : CardDemo
+      * Type        : CICS COBOL Copybook
+      * Function    : Standard screen title constants
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  CCDA-TITLE-CONSTANTS.
+           05  CCDA-TITLE01                    PIC X(40)
+               VALUE 'AWS Mainframe Modernization'.
+           05  CCDA-TITLE02                    PIC X(40)
+               VALUE 'Card Demo'.
