@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Copybook    : CSDAT01Y.CPY
+      * Application : CardDemo
+      * Type        : CICS COBOL Copybook
+      * Function    : Working storage for date/time formatting used to
+      *               populate screen header fields
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  WS-CURDATE-DATA.
+           05  WS-CURDATE-YEAR                 PIC X(04).
+           05  WS-CURDATE-MONTH                PIC X(02).
+           05  WS-CURDATE-DAY                  PIC X(02).
+           05  WS-CURTIME-HOURS                PIC X(02).
+           05  WS-CURTIME-MINUTE               PIC X(02).
+           05  WS-CURTIME-SECOND               PIC X(02).
+           05  WS-CURTIME-CENTS                PIC X(02).
+
+       01  WS-CURDATE-MM-DD-YY.
+           05  WS-CURDATE-MM                   PIC X(02).
+           05  FILLER                          PIC X(01) VALUE '/'.
+           05  WS-CURDATE-DD                   PIC X(02).
+           05  FILLER                          PIC X(01) VALUE '/'.
+           05  WS-CURDATE-YY                   PIC X(02).
+
+       01  WS-CURTIME-HH-MM-SS.
+           05  WS-CURTIME-HH                   PIC X(02).
+           05  FILLER                          PIC X(01) VALUE ':'.
+           05  WS-CURTIME-MM                   PIC X(02).
+           05  FILLER                          PIC X(01) VALUE ':'.
+           05  WS-CURTIME-SS                   PIC X(02).
