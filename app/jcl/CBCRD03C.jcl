@@ -0,0 +1,28 @@
+//CBCRD03C JOB (CARDDEMO),'CARD DELETION REPORT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* End-of-day card deletion activity report, summarized by
+//* account. STEP04 sorts the CARDDEL-AUDIT trail into account/card
+//* sequence; STEP05 reads the sorted extract, enriches each entry
+//* with the card's embossed name and expiration date from CARDDAT,
+//* and produces the report on RPTOUT. If the audit trail is empty
+//* CBCRD03C falls back to a full CARDDAT scan.
+//*----------------------------------------------------------------*
+//STEP04   EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=CARDDEMO.CARDDATA.CARDDEL.AUDIT,DISP=SHR
+//SORTOUT  DD   DSN=CARDDEMO.CARDDATA.CARDDEL.SORTED,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD   *
+  SORT FIELDS=(17,11,CH,A,1,16,CH,A)
+/*
+//STEP05   EXEC PGM=CBCRD03C
+//STEPLIB  DD   DSN=CARDDEMO.LOADLIB,DISP=SHR
+//CDELSRT  DD   DSN=CARDDEMO.CARDDATA.CARDDEL.SORTED,DISP=(OLD,DELETE)
+//CARDFILE DD   DSN=CARDDEMO.CARDDATA.CARDDAT,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
