@@ -0,0 +1,18 @@
+//CBCRD02C JOB (CARDDEMO),'CARD ARCHIVE PURGE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* Scheduled purge/archive of cards already marked deleted ('D')
+//* in CARDDAT for longer than the retention period supplied on
+//* SYSIN. Purged cards are copied to CARDARCH before being removed
+//* from CARDDAT.
+//*----------------------------------------------------------------*
+//STEP05   EXEC PGM=CBCRD02C
+//STEPLIB  DD   DSN=CARDDEMO.LOADLIB,DISP=SHR
+//CARDFILE DD   DSN=CARDDEMO.CARDDATA.CARDDAT,DISP=SHR
+//CARDARCH DD   DSN=CARDDEMO.CARDDATA.CARDARCH,DISP=MOD
+//SYSIN    DD   *
+0180
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
