@@ -0,0 +1,33 @@
+//CBCRD01C JOB (CARDDEMO),'MASS CARD DELETE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* Mass soft-delete of cards for a reissue/closure campaign.
+//* Reads CARDEXT (the campaign extract) and marks each matching,
+//* not-already-deleted card in CARDDAT as deleted. Cards that
+//* cannot be deleted are reported on CARDEXCP. Each successful
+//* delete is also logged to CARDAUD (the same CARDDEL-AUDIT trail
+//* the online delete transaction writes to) and to CRDTDQ (the
+//* physical dataset backing the CRDQ extra-partition TDQ) so
+//* downstream authorization systems see the block immediately.
+//* SYSIN carries the one-time supervisor approval (ID and password,
+//* cols 1-8 and 9-16) checked against USRSEC before any card in the
+//* extract is touched - the batch equivalent of the online delete
+//* transaction's per-card supervisor sign-off.
+//*----------------------------------------------------------------*
+//STEP05   EXEC PGM=CBCRD01C
+//STEPLIB  DD   DSN=CARDDEMO.LOADLIB,DISP=SHR
+//CARDEXT  DD   DSN=CARDDEMO.CARDDEL.EXTRACT,DISP=SHR
+//CARDFILE DD   DSN=CARDDEMO.CARDDATA.CARDDAT,DISP=SHR
+//CARDEXCP DD   DSN=CARDDEMO.CARDDEL.EXCEPTN,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CARDAUD  DD   DSN=CARDDEMO.CARDDATA.CARDDEL.AUDIT,DISP=MOD
+//CRDTDQ   DD   DSN=CARDDEMO.CARDDATA.CRDQ.TDQ,DISP=MOD
+//USRSEC   DD   DSN=CARDDEMO.USRSEC.VSAM.KSDS,DISP=SHR
+//SYSIN    DD   *
+APPRSUPVAPPRPASS
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
