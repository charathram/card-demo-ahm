@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Map         : COCRDDL.BMS
+      * Application : CardDemo
+      * Type        : BMS Mapset Source
+      * Function    : Card Delete screen (CCRDDLA)
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * NOTE: Keep this map source and the COCRDDL symbolic map
+      * copybook (app/cpy) in sync whenever fields are added to the
+      * map.
+      ******************************************************************
+       COCRDDL  DFHMSD TYPE=MAP,                                       X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+
+       CCRDDLA  DFHMDI SIZE=(24,80)
+
+               DFHMDF POS=(01,01),LENGTH=40,ATTRB=(ASKIP,FSET),        X
+               INITIAL='Tran: XXXX',NAME=TITLE01
+               DFHMDF POS=(01,41),LENGTH=40,ATTRB=(ASKIP,FSET),        X
+               NAME=TITLE02
+               DFHMDF POS=(02,01),LENGTH=04,ATTRB=(ASKIP,FSET),        X
+               NAME=TRNNAME
+               DFHMDF POS=(02,10),LENGTH=08,ATTRB=(ASKIP,FSET),        X
+               NAME=PGMNAME
+               DFHMDF POS=(02,60),LENGTH=08,ATTRB=(ASKIP,FSET),        X
+               NAME=CURDATE
+               DFHMDF POS=(02,70),LENGTH=08,ATTRB=(ASKIP,FSET),        X
+               NAME=CURTIME
+
+               DFHMDF POS=(06,01),LENGTH=11,ATTRB=(UNPROT,IC,FSET),    X
+               NAME=ACCTSID
+               DFHMDF POS=(06,20),LENGTH=16,ATTRB=(UNPROT,FSET),       X
+               NAME=CARDSID
+
+               DFHMDF POS=(08,01),LENGTH=50,ATTRB=(ASKIP,FSET),        X
+               NAME=CRDNAME
+               DFHMDF POS=(09,01),LENGTH=01,ATTRB=(ASKIP,FSET),        X
+               NAME=CRDSTCD
+               DFHMDF POS=(10,01),LENGTH=02,ATTRB=(ASKIP,FSET),        X
+               NAME=EXPMON
+               DFHMDF POS=(10,04),LENGTH=04,ATTRB=(ASKIP,FSET),        X
+               NAME=EXPYEAR
+
+               DFHMDF POS=(12,01),LENGTH=25,ATTRB=(ASKIP,FSET),        X
+               INITIAL='Delete Reason (required):',NAME=REASTTL
+               DFHMDF POS=(12,27),LENGTH=07,ATTRB=(UNPROT,FSET),       X
+               NAME=REASCD
+
+               DFHMDF POS=(14,01),LENGTH=17,ATTRB=(ASKIP,FSET),        X
+               INITIAL='Supervisor ID...:',NAME=SUPVIDT
+               DFHMDF POS=(14,19),LENGTH=08,ATTRB=(UNPROT,IC,FSET),    X
+               NAME=SUPVID
+               DFHMDF POS=(15,01),LENGTH=17,ATTRB=(ASKIP,FSET),        X
+               INITIAL='Supervisor Pwd..:',NAME=SUPVPWT
+               DFHMDF POS=(15,19),LENGTH=08,ATTRB=(UNPROT,DRK,FSET),   X
+               NAME=SUPVPW
+
+               DFHMDF POS=(16,01),LENGTH=45,ATTRB=(ASKIP,FSET),        X
+               INITIAL='Cards on this account (S=select, ENTER=pick):X
+               ',NAME=LISTTTL
+
+               DFHMDF POS=(17,01),LENGTH=01,ATTRB=(UNPROT,FSET),       X
+               NAME=SEL1
+               DFHMDF POS=(17,04),LENGTH=16,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTCN1
+               DFHMDF POS=(17,22),LENGTH=01,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTST1
+               DFHMDF POS=(17,25),LENGTH=20,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTNM1
+
+               DFHMDF POS=(18,01),LENGTH=01,ATTRB=(UNPROT,FSET),       X
+               NAME=SEL2
+               DFHMDF POS=(18,04),LENGTH=16,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTCN2
+               DFHMDF POS=(18,22),LENGTH=01,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTST2
+               DFHMDF POS=(18,25),LENGTH=20,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTNM2
+
+               DFHMDF POS=(19,01),LENGTH=01,ATTRB=(UNPROT,FSET),       X
+               NAME=SEL3
+               DFHMDF POS=(19,04),LENGTH=16,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTCN3
+               DFHMDF POS=(19,22),LENGTH=01,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTST3
+               DFHMDF POS=(19,25),LENGTH=20,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTNM3
+
+               DFHMDF POS=(20,01),LENGTH=01,ATTRB=(UNPROT,FSET),       X
+               NAME=SEL4
+               DFHMDF POS=(20,04),LENGTH=16,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTCN4
+               DFHMDF POS=(20,22),LENGTH=01,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTST4
+               DFHMDF POS=(20,25),LENGTH=20,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTNM4
+
+               DFHMDF POS=(21,01),LENGTH=01,ATTRB=(UNPROT,FSET),       X
+               NAME=SEL5
+               DFHMDF POS=(21,04),LENGTH=16,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTCN5
+               DFHMDF POS=(21,22),LENGTH=01,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTST5
+               DFHMDF POS=(21,25),LENGTH=20,ATTRB=(ASKIP,FSET),        X
+               NAME=LSTNM5
+
+               DFHMDF POS=(22,01),LENGTH=80,ATTRB=(ASKIP,FSET),        X
+               NAME=INFOMSG
+               DFHMDF POS=(23,01),LENGTH=80,ATTRB=(ASKIP,BRT,FSET),    X
+               NAME=ERRMSG
+
+               DFHMSD TYPE=FINAL
