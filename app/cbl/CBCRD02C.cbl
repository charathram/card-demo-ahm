@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Program     : CBCRD02C.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL Program
+      * Function    : Scheduled purge/archive of cards already marked
+      *               deleted ('D') in CARDDAT for longer than a
+      *               configurable retention period. Each eligible
+      *               card is copied to the CARDARCH archive dataset
+      *               and then removed from CARDDAT
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBCRD02C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE ASSIGN TO CARDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CARD-NUM
+               FILE STATUS IS WS-CARDFILE-STATUS.
+
+           SELECT CARD-ARCHIVE-FILE ASSIGN TO CARDARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT RETENTION-PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE
+           RECORDING MODE IS F.
+       01  FD-CARD-RECORD.
+           05  FD-CARD-NUM                     PIC X(16).
+           05  FILLER                          PIC X(134).
+
+       FD  CARD-ARCHIVE-FILE
+           RECORDING MODE IS F.
+           COPY CVACT02Y REPLACING CARD-RECORD BY ARCHIVE-RECORD.
+
+       FD  RETENTION-PARM-FILE
+           RECORDING MODE IS F.
+       01  FD-PARM-RECORD                      PIC X(04).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBCRD02C'.
+         05 WS-CARDFILE-STATUS         PIC X(02) VALUE '00'.
+           88 CARDFILE-STATUS-OK                 VALUE '00'.
+           88 CARDFILE-STATUS-EOF                VALUE '10'.
+         05 WS-ARCHIVE-STATUS          PIC X(02) VALUE '00'.
+         05 WS-PARM-STATUS             PIC X(02) VALUE '00'.
+         05 WS-END-OF-CARDFILE-FLG     PIC X(01) VALUE 'N'.
+           88 END-OF-CARDFILE                    VALUE 'Y'.
+         05 WS-SOFT-DELETED-MARKER     PIC X(01) VALUE 'D'.
+         05 WS-RETENTION-DAYS          PIC 9(04) VALUE 0180.
+         05 WS-COUNTERS.
+           10 WS-RECORDS-SCANNED       PIC 9(07) VALUE ZEROES.
+           10 WS-RECORDS-PURGED        PIC 9(07) VALUE ZEROES.
+         05 WS-CURDATE-DATA.
+           10 WS-CURDATE-YEAR          PIC X(04).
+           10 WS-CURDATE-MONTH         PIC X(02).
+           10 WS-CURDATE-DAY           PIC X(02).
+         05 WS-CUTOFF-DATE-CCYYMMDD    PIC 9(08).
+         05 WS-CUTOFF-DATE-CCYYMMDD-R  REDEFINES
+                                       WS-CUTOFF-DATE-CCYYMMDD.
+           10 WS-CUTOFF-DATE-CCYY      PIC 9(04).
+           10 WS-CUTOFF-DATE-MM        PIC 9(02).
+           10 WS-CUTOFF-DATE-DD        PIC 9(02).
+         05 WS-CUTOFF-DATE-INTEGER     PIC 9(07).
+         05 WS-DEL-DATE-CCYYMMDD       PIC 9(08).
+         05 WS-DEL-DATE-CCYYMMDD-R     REDEFINES
+                                       WS-DEL-DATE-CCYYMMDD.
+           10 WS-DEL-DATE-CCYY         PIC 9(04).
+           10 WS-DEL-DATE-MM           PIC 9(02).
+           10 WS-DEL-DATE-DD           PIC 9(02).
+         05 WS-DEL-DATE-INTEGER        PIC 9(07).
+         05 WS-DEL-DATE-YY             PIC 9(02).
+
+           COPY CVACT02Y.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *                      MAIN-PARA
+      *----------------------------------------------------------------*
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION
+           PERFORM READ-NEXT-CARD
+           PERFORM PROCESS-CARD-RECORD UNTIL END-OF-CARDFILE
+           PERFORM TERMINATION
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZATION
+      *----------------------------------------------------------------*
+       INITIALIZATION.
+
+           DISPLAY WS-PGMNAME ' STARTING'
+
+           OPEN INPUT RETENTION-PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ RETENTION-PARM-FILE INTO WS-RETENTION-DAYS
+                   AT END
+                       CONTINUE
+               END-READ
+           END-IF
+           CLOSE RETENTION-PARM-FILE
+
+           DISPLAY WS-PGMNAME ' RETENTION DAYS: ' WS-RETENTION-DAYS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-YEAR       TO WS-CUTOFF-DATE-CCYY
+           MOVE WS-CURDATE-MONTH      TO WS-CUTOFF-DATE-MM
+           MOVE WS-CURDATE-DAY        TO WS-CUTOFF-DATE-DD
+
+           COMPUTE WS-CUTOFF-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CUTOFF-DATE-CCYYMMDD)
+               - WS-RETENTION-DAYS
+
+           OPEN I-O  CARD-FILE
+           IF NOT CARDFILE-STATUS-OK
+               DISPLAY WS-PGMNAME ' OPEN CARDFILE FAILED, STATUS: '
+                       WS-CARDFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND CARD-ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' OPEN CARDARCH FAILED, STATUS: '
+                       WS-ARCHIVE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE LOW-VALUES TO FD-CARD-NUM
+           START CARD-FILE KEY IS NOT LESS THAN FD-CARD-NUM
+               INVALID KEY
+                   SET END-OF-CARDFILE TO TRUE
+           END-START.
+
+      *----------------------------------------------------------------*
+      *                      READ-NEXT-CARD
+      *----------------------------------------------------------------*
+       READ-NEXT-CARD.
+
+           IF NOT END-OF-CARDFILE
+               READ CARD-FILE NEXT RECORD INTO CARD-RECORD
+                   AT END
+                       SET END-OF-CARDFILE TO TRUE
+               END-READ
+           END-IF
+
+           IF NOT END-OF-CARDFILE
+               ADD 1 TO WS-RECORDS-SCANNED
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-CARD-RECORD
+      *----------------------------------------------------------------*
+       PROCESS-CARD-RECORD.
+
+           IF CARD-ACTIVE-STATUS OF CARD-RECORD = WS-SOFT-DELETED-MARKER
+           AND CARD-DELETE-DATE OF CARD-RECORD NOT = SPACES
+               PERFORM CHECK-RETENTION-WINDOW
+           END-IF
+
+           PERFORM READ-NEXT-CARD.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-RETENTION-WINDOW
+      *----------------------------------------------------------------*
+       CHECK-RETENTION-WINDOW.
+
+           MOVE CARD-DELETE-DATE OF CARD-RECORD(7:2) TO WS-DEL-DATE-YY
+           MOVE CARD-DELETE-DATE OF CARD-RECORD(1:2) TO WS-DEL-DATE-MM
+           MOVE CARD-DELETE-DATE OF CARD-RECORD(4:2) TO WS-DEL-DATE-DD
+           COMPUTE WS-DEL-DATE-CCYY = 2000 + WS-DEL-DATE-YY
+
+           COMPUTE WS-DEL-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DEL-DATE-CCYYMMDD)
+
+           IF WS-DEL-DATE-INTEGER <= WS-CUTOFF-DATE-INTEGER
+               PERFORM ARCHIVE-AND-PURGE-CARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      ARCHIVE-AND-PURGE-CARD
+      *----------------------------------------------------------------*
+       ARCHIVE-AND-PURGE-CARD.
+
+           MOVE CARD-RECORD TO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+
+           IF WS-ARCHIVE-STATUS = '00'
+               DELETE CARD-FILE RECORD
+               IF CARDFILE-STATUS-OK
+                   ADD 1 TO WS-RECORDS-PURGED
+               ELSE
+                   DISPLAY WS-PGMNAME ' DELETE FAILED FOR CARD: '
+                           CARD-NUM OF CARD-RECORD
+                           ' STATUS: ' WS-CARDFILE-STATUS
+               END-IF
+           ELSE
+               DISPLAY WS-PGMNAME ' ARCHIVE WRITE FAILED FOR CARD: '
+                       CARD-NUM OF CARD-RECORD
+                       ' STATUS: ' WS-ARCHIVE-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      TERMINATION
+      *----------------------------------------------------------------*
+       TERMINATION.
+
+           CLOSE CARD-FILE
+           CLOSE CARD-ARCHIVE-FILE
+
+           DISPLAY WS-PGMNAME ' RECORDS SCANNED : ' WS-RECORDS-SCANNED
+           DISPLAY WS-PGMNAME ' RECORDS PURGED  : ' WS-RECORDS-PURGED
+           DISPLAY WS-PGMNAME ' ENDING'.
