@@ -0,0 +1,566 @@
+      ******************************************************************
+      * Program     : CBCRD01C.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL Program
+      * Function    : Mass soft-delete of cards for a reissue/closure
+      *               campaign. Reads a flat extract of cards to be
+      *               deleted, applies the same account/card match and
+      *               already-deleted checks as the online card delete
+      *               transaction, and reports any card it could not
+      *               delete to an exception file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBCRD01C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-DEL-EXTRACT-FILE ASSIGN TO CARDEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CARD-FILE ASSIGN TO CARDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CARD-NUM
+               ALTERNATE RECORD KEY IS FD-CARD-ACCT-ID
+                                       WITH DUPLICATES
+               FILE STATUS IS WS-CARDFILE-STATUS.
+
+           SELECT CARD-DEL-EXCEPTION-FILE ASSIGN TO CARDEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CARD-DEL-AUDIT-FILE ASSIGN TO CARDAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CARD-BLOCK-TDQ-FILE ASSIGN TO CRDTDQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TDQ-STATUS.
+
+           SELECT SUPV-APPROVAL-PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT USER-SECURITY-FILE ASSIGN TO USRSEC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SEC-USR-ID
+               FILE STATUS IS WS-USRSEC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-DEL-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CVEXT01Y.
+
+       FD  CARD-FILE
+           RECORDING MODE IS F.
+       01  FD-CARD-RECORD.
+           05  FD-CARD-NUM                     PIC X(16).
+           05  FD-CARD-ACCT-ID                 PIC 9(11).
+           05  FILLER                          PIC X(123).
+
+       FD  CARD-DEL-EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  FD-EXCEPTION-RECORD                 PIC X(80).
+
+      *DELETE/REACTIVATE AUDIT TRAIL, SAME PHYSICAL DATASET THE
+      *ONLINE DELETE TRANSACTION AND CBCRD03C'S REPORT USE
+       FD  CARD-DEL-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CSDEL01Y.
+
+      *EXTRA-PARTITION TDQ CRDQ, BACKED BY A PHYSICAL SEQUENTIAL
+      *DATASET SO A BATCH JOB CAN FEED IT THE SAME AS THE ONLINE
+      *TRANSACTION DOES VIA WRITEQ TD
+       FD  CARD-BLOCK-TDQ-FILE
+           RECORDING MODE IS F.
+       01  FD-TDQ-BLOCK-RECORD.
+           05  FD-TDQ-CARD-NUM                 PIC X(16).
+           05  FD-TDQ-ACCT-ID                  PIC 9(11).
+           05  FD-TDQ-STATUS-CD                PIC X(01).
+           05  FD-TDQ-DATE                     PIC X(08).
+           05  FD-TDQ-TIME                     PIC X(08).
+
+      *SUPERVISOR APPROVAL PARM, ONE RECORD PER RUN. THE SAME DUAL-
+      *CONTROL THE ONLINE DELETE TRANSACTION APPLIES PER CARD IS
+      *APPLIED HERE AS A SINGLE UP-FRONT APPROVAL COVERING THE WHOLE
+      *EXTRACT, SINCE A BATCH JOB HAS NO SESSION TO CHALLENGE PER CARD
+       FD  SUPV-APPROVAL-PARM-FILE
+           RECORDING MODE IS F.
+       01  FD-SUPV-APPROVAL-RECORD.
+           05  FD-SUPV-ID                       PIC X(08).
+           05  FD-SUPV-PWD                       PIC X(08).
+           05  FILLER                            PIC X(64).
+
+      *USER SECURITY FILE (USRSEC), SAME PHYSICAL DATASET THE ONLINE
+      *DELETE TRANSACTION'S SUPERVISOR SIGN-OFF CHECK READS
+       FD  USER-SECURITY-FILE
+           RECORDING MODE IS F.
+           COPY CSUSR01Y.
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBCRD01C'.
+         05 WS-EXTRACT-STATUS          PIC X(02) VALUE '00'.
+           88 EXTRACT-STATUS-OK                  VALUE '00'.
+           88 EXTRACT-STATUS-EOF                 VALUE '10'.
+         05 WS-CARDFILE-STATUS         PIC X(02) VALUE '00'.
+           88 CARDFILE-STATUS-OK                 VALUE '00'.
+           88 CARDFILE-STATUS-NOTFND             VALUE '23'.
+         05 WS-EXCEPTION-STATUS        PIC X(02) VALUE '00'.
+         05 WS-AUDIT-STATUS            PIC X(02) VALUE '00'.
+         05 WS-TDQ-STATUS              PIC X(02) VALUE '00'.
+         05 WS-PARM-STATUS             PIC X(02) VALUE '00'.
+         05 WS-USRSEC-STATUS           PIC X(02) VALUE '00'.
+           88 USRSEC-STATUS-OK                   VALUE '00'.
+         05 WS-SUPV-APPROVED-FLG       PIC X(01) VALUE 'N'.
+           88 WS-SUPV-APPROVED                   VALUE 'Y'.
+         05 WS-END-OF-EXTRACT-FLG      PIC X(01) VALUE 'N'.
+           88 END-OF-EXTRACT                     VALUE 'Y'.
+         05 WS-ACTIVE-MARKER           PIC X(01) VALUE 'Y'.
+         05 WS-SOFT-DELETED-MARKER     PIC X(01) VALUE 'D'.
+         05 WS-BATCH-USER-ID           PIC X(08) VALUE 'BATCH'.
+         05 WS-ACTIVE-CARD-COUNT       PIC 9(03) VALUE ZEROES.
+         05 WS-TARGET-ACCT-ID          PIC 9(11) VALUE ZEROES.
+         05 WS-BROWSE-DONE-FLG         PIC X(01) VALUE 'N'.
+           88 WS-BROWSE-DONE                     VALUE 'Y'.
+         05 WS-SAVE-CARD-RECORD        PIC X(150) VALUE SPACES.
+         05 WS-COUNTERS.
+           10 WS-RECORDS-READ          PIC 9(07) VALUE ZEROES.
+           10 WS-CARDS-DELETED         PIC 9(07) VALUE ZEROES.
+           10 WS-CARDS-NOT-FOUND       PIC 9(07) VALUE ZEROES.
+           10 WS-CARDS-ALREADY-DEL     PIC 9(07) VALUE ZEROES.
+           10 WS-CARDS-ACCT-MISMATCH   PIC 9(07) VALUE ZEROES.
+           10 WS-CARDS-BAD-REASON      PIC 9(07) VALUE ZEROES.
+           10 WS-CARDS-LAST-ACTIVE     PIC 9(07) VALUE ZEROES.
+         05 WS-EXCEPTION-LINE.
+           10 WS-EXCP-CARD-NUM         PIC X(16).
+           10 FILLER                   PIC X(01) VALUE SPACES.
+           10 WS-EXCP-ACCT-ID          PIC 9(11).
+           10 FILLER                   PIC X(01) VALUE SPACES.
+           10 WS-EXCP-REASON           PIC X(47).
+           10 FILLER                   PIC X(04) VALUE SPACES.
+         05 WS-REPORT-LINE             PIC X(80).
+         05 WS-CURDATE-DATA.
+           10 WS-CURDATE-YEAR          PIC X(04).
+           10 WS-CURDATE-MONTH         PIC X(02).
+           10 WS-CURDATE-DAY           PIC X(02).
+           10 WS-CURDATE-HOURS         PIC X(02).
+           10 WS-CURDATE-MINUTE        PIC X(02).
+           10 WS-CURDATE-SECOND        PIC X(02).
+         05 WS-CURDATE-MM-DD-YY.
+           10 WS-CURDATE-MM            PIC X(02).
+           10 FILLER                   PIC X(01) VALUE '/'.
+           10 WS-CURDATE-DD            PIC X(02).
+           10 FILLER                   PIC X(01) VALUE '/'.
+           10 WS-CURDATE-YY            PIC X(02).
+         05 WS-CURTIME-HH-MM-SS.
+           10 WS-CURTIME-HH            PIC X(02).
+           10 FILLER                   PIC X(01) VALUE ':'.
+           10 WS-CURTIME-MM            PIC X(02).
+           10 FILLER                   PIC X(01) VALUE ':'.
+           10 WS-CURTIME-SS            PIC X(02).
+
+           COPY CVACT02Y.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *                      MAIN-PARA
+      *----------------------------------------------------------------*
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION
+           PERFORM READ-EXTRACT-RECORD
+           PERFORM PROCESS-EXTRACT-RECORD UNTIL END-OF-EXTRACT
+           PERFORM TERMINATION
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZATION
+      *----------------------------------------------------------------*
+       INITIALIZATION.
+
+           DISPLAY WS-PGMNAME ' STARTING'
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-MONTH      TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY        TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)  TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-HOURS      TO WS-CURTIME-HH
+           MOVE WS-CURDATE-MINUTE     TO WS-CURTIME-MM
+           MOVE WS-CURDATE-SECOND     TO WS-CURTIME-SS
+
+           OPEN INPUT  CARD-DEL-EXTRACT-FILE
+           IF NOT EXTRACT-STATUS-OK
+               DISPLAY WS-PGMNAME ' OPEN CARDEXT FAILED, STATUS: '
+                       WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O    CARD-FILE
+           IF NOT CARDFILE-STATUS-OK
+               DISPLAY WS-PGMNAME ' OPEN CARDFILE FAILED, STATUS: '
+                       WS-CARDFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CARD-DEL-EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' OPEN CARDEXCP FAILED, STATUS: '
+                       WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND CARD-DEL-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' OPEN CARDAUD FAILED, STATUS: '
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND CARD-BLOCK-TDQ-FILE
+           IF WS-TDQ-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' OPEN CRDTDQ FAILED, STATUS: '
+                       WS-TDQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT  SUPV-APPROVAL-PARM-FILE
+           IF WS-PARM-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' OPEN SYSIN FAILED, STATUS: '
+                       WS-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT  USER-SECURITY-FILE
+           IF NOT USRSEC-STATUS-OK
+               DISPLAY WS-PGMNAME ' OPEN USRSEC FAILED, STATUS: '
+                       WS-USRSEC-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM VALIDATE-SUPERVISOR-APPROVAL
+           IF NOT WS-SUPV-APPROVED
+               DISPLAY WS-PGMNAME ' SUPERVISOR APPROVAL NOT '
+                       'ESTABLISHED, NO CARDS WILL BE DELETED'
+               MOVE 16 TO RETURN-CODE
+               PERFORM TERMINATION
+               GOBACK
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                 VALIDATE-SUPERVISOR-APPROVAL
+      *----------------------------------------------------------------*
+      *THE MASS DELETE CARRIES A FAR LARGER BLAST RADIUS THAN A SINGLE
+      *ONLINE PF5 DELETE, SO THE SAME DUAL-CONTROL PRINCIPLE APPLIES:
+      *THE JOB WILL NOT SOFT-DELETE A SINGLE CARD UNLESS THE SYSIN
+      *APPROVAL RECORD NAMES A VALID SUPERVISOR-CLASS USER AND THE
+      *PASSWORD ON THAT RECORD MATCHES USRSEC
+       VALIDATE-SUPERVISOR-APPROVAL.
+
+           MOVE 'Y' TO WS-SUPV-APPROVED-FLG
+
+           READ SUPV-APPROVAL-PARM-FILE INTO FD-SUPV-APPROVAL-RECORD
+               AT END
+                   DISPLAY WS-PGMNAME ' SYSIN APPROVAL RECORD MISSING'
+                   MOVE 'N' TO WS-SUPV-APPROVED-FLG
+           END-READ
+
+           IF WS-SUPV-APPROVED
+               MOVE FD-SUPV-ID  TO SEC-USR-ID
+               READ USER-SECURITY-FILE
+                   INVALID KEY
+                       DISPLAY WS-PGMNAME ' APPROVING SUPERVISOR '
+                               FD-SUPV-ID ' NOT FOUND ON USRSEC'
+                       MOVE 'N' TO WS-SUPV-APPROVED-FLG
+               END-READ
+           END-IF
+
+           IF WS-SUPV-APPROVED AND SEC-USR-PWD NOT = FD-SUPV-PWD
+               DISPLAY WS-PGMNAME ' APPROVING SUPERVISOR '
+                       FD-SUPV-ID ' PASSWORD MISMATCH'
+               MOVE 'N' TO WS-SUPV-APPROVED-FLG
+           END-IF
+
+           IF WS-SUPV-APPROVED AND NOT SEC-USR-TYPE-ADMIN
+               DISPLAY WS-PGMNAME ' APPROVING SUPERVISOR '
+                       FD-SUPV-ID ' IS NOT A SUPERVISOR-CLASS USER'
+               MOVE 'N' TO WS-SUPV-APPROVED-FLG
+           END-IF
+
+           IF WS-SUPV-APPROVED
+               DISPLAY WS-PGMNAME ' RUN APPROVED BY SUPERVISOR '
+                       FD-SUPV-ID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-EXTRACT-RECORD
+      *----------------------------------------------------------------*
+       READ-EXTRACT-RECORD.
+
+           READ CARD-DEL-EXTRACT-FILE
+               AT END
+                   SET END-OF-EXTRACT TO TRUE
+           END-READ
+
+           IF NOT END-OF-EXTRACT
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-EXTRACT-RECORD
+      *----------------------------------------------------------------*
+       PROCESS-EXTRACT-RECORD.
+
+           MOVE CDE-CARD-NUM TO FD-CARD-NUM
+
+           READ CARD-FILE
+               INTO CARD-RECORD
+               KEY IS FD-CARD-NUM
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           EVALUATE TRUE
+               WHEN CARDFILE-STATUS-NOTFND
+                   ADD 1 TO WS-CARDS-NOT-FOUND
+                   MOVE 'CARD NOT FOUND'          TO WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN NOT CARDFILE-STATUS-OK
+                   ADD 1 TO WS-CARDS-NOT-FOUND
+                   MOVE 'CARD READ ERROR'         TO WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN CARD-ACCT-ID NOT = CDE-ACCT-ID
+                   ADD 1 TO WS-CARDS-ACCT-MISMATCH
+                   MOVE 'CARD DOES NOT MATCH ACCOUNT' TO WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN CARD-ACTIVE-STATUS = WS-SOFT-DELETED-MARKER
+                   ADD 1 TO WS-CARDS-ALREADY-DEL
+                   MOVE 'CARD ALREADY DELETED'    TO WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN CDE-REASON-CD NOT = 'LOST'
+                AND CDE-REASON-CD NOT = 'STOLEN'
+                AND CDE-REASON-CD NOT = 'FRAUD'
+                AND CDE-REASON-CD NOT = 'CLOSED'
+                AND CDE-REASON-CD NOT = 'REISSUE'
+                   ADD 1 TO WS-CARDS-BAD-REASON
+                   MOVE
+                   'REASON MUST BE LOST/STOLEN/FRAUD/CLOSED/REISSUE'
+                     TO WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN OTHER
+                   PERFORM SOFT-DELETE-CARD
+           END-EVALUATE
+
+           PERFORM READ-EXTRACT-RECORD.
+
+      *----------------------------------------------------------------*
+      *                      SOFT-DELETE-CARD
+      *----------------------------------------------------------------*
+       SOFT-DELETE-CARD.
+
+           MOVE CARD-RECORD TO WS-SAVE-CARD-RECORD
+           PERFORM COUNT-ACTIVE-CARDS-FOR-ACCOUNT
+           MOVE WS-SAVE-CARD-RECORD TO CARD-RECORD
+
+           IF WS-ACTIVE-CARD-COUNT NOT > 1
+               ADD 1 TO WS-CARDS-LAST-ACTIVE
+               MOVE 'LAST ACTIVE CARD ON ACCOUNT'
+                 TO WS-EXCP-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+      *THE ACCOUNT BROWSE ABOVE LEFT CARD-FILE POSITIONED ON A
+      *SIBLING CARD (OR EOF), NOT THE TARGET CARD, SO THE PRIME KEY
+      *OF THE CARD LAST READ NO LONGER MATCHES CARD-NUM. RE-READ THE
+      *TARGET CARD BY ITS OWN KEY TO RE-ESTABLISH CARD-FILE'S CURRENT
+      *RECORD BEFORE THE REWRITE BELOW
+               MOVE CARD-NUM TO FD-CARD-NUM
+               READ CARD-FILE
+                   INTO CARD-RECORD
+                   KEY IS FD-CARD-NUM
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+
+               MOVE WS-SOFT-DELETED-MARKER TO CARD-ACTIVE-STATUS
+               MOVE CDE-REASON-CD          TO CARD-DELETE-REASON-CD
+               MOVE WS-CURDATE-MM-DD-YY    TO CARD-DELETE-DATE
+
+               REWRITE FD-CARD-RECORD FROM CARD-RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       CONTINUE
+               END-REWRITE
+
+               IF CARDFILE-STATUS-OK
+                   ADD 1 TO WS-CARDS-DELETED
+                   PERFORM WRITE-DELETE-AUDIT-RECORD
+                   PERFORM WRITE-CARD-BLOCK-TDQ-RECORD
+               ELSE
+                   MOVE 'CARD REWRITE FAILED'     TO WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      COUNT-ACTIVE-CARDS-FOR-ACCOUNT
+      *                      Browses CARD-FILE by its account-id
+      *                      alternate key (the batch equivalent of
+      *                      COCRDDLC's CARDAIX browse) to see how
+      *                      many non-deleted cards the account still
+      *                      has, so the last one can be protected the
+      *                      same way the online delete is
+      *----------------------------------------------------------------*
+       COUNT-ACTIVE-CARDS-FOR-ACCOUNT.
+
+           MOVE ZEROES               TO WS-ACTIVE-CARD-COUNT
+           MOVE 'N'                  TO WS-BROWSE-DONE-FLG
+           MOVE CARD-ACCT-ID         TO WS-TARGET-ACCT-ID
+           MOVE WS-TARGET-ACCT-ID    TO FD-CARD-ACCT-ID
+
+           START CARD-FILE KEY IS EQUAL TO FD-CARD-ACCT-ID
+               INVALID KEY
+                   SET WS-BROWSE-DONE TO TRUE
+           END-START
+
+           PERFORM READ-NEXT-CARD-FOR-ACCOUNT
+               UNTIL WS-BROWSE-DONE.
+
+      *----------------------------------------------------------------*
+      *                      READ-NEXT-CARD-FOR-ACCOUNT
+      *----------------------------------------------------------------*
+       READ-NEXT-CARD-FOR-ACCOUNT.
+
+           READ CARD-FILE NEXT RECORD INTO CARD-RECORD
+               AT END
+                   SET WS-BROWSE-DONE TO TRUE
+           END-READ
+
+           IF NOT WS-BROWSE-DONE
+               IF CARD-ACCT-ID NOT = WS-TARGET-ACCT-ID
+                   SET WS-BROWSE-DONE TO TRUE
+               ELSE
+                   IF CARD-ACTIVE-STATUS NOT = WS-SOFT-DELETED-MARKER
+                       ADD 1 TO WS-ACTIVE-CARD-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-DELETE-AUDIT-RECORD
+      *                      Same CARDDEL-AUDIT trail the online
+      *                      delete transaction writes to, so this
+      *                      bulk channel is traceable the same way
+      *----------------------------------------------------------------*
+       WRITE-DELETE-AUDIT-RECORD.
+
+           MOVE CARD-NUM               TO CDEL-AUDIT-CARD-NUM
+           MOVE CARD-ACCT-ID           TO CDEL-AUDIT-ACCT-ID
+           MOVE WS-BATCH-USER-ID       TO CDEL-AUDIT-USER-ID
+           SET CDEL-AUDIT-ACTION-DELETE TO TRUE
+           MOVE CARD-DELETE-REASON-CD  TO CDEL-AUDIT-REASON-CD
+           MOVE WS-CURDATE-MM-DD-YY    TO CDEL-AUDIT-DATE
+           MOVE WS-CURTIME-HH-MM-SS    TO CDEL-AUDIT-TIME
+
+           WRITE CARDDEL-AUDIT-RECORD
+
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' WRITE CARDAUD FAILED, STATUS: '
+                       WS-AUDIT-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-CARD-BLOCK-TDQ-RECORD
+      *                      Feeds the same downstream authorization
+      *                      block queue (CRDQ) the online delete
+      *                      transaction writes to
+      *----------------------------------------------------------------*
+       WRITE-CARD-BLOCK-TDQ-RECORD.
+
+           MOVE CARD-NUM               TO FD-TDQ-CARD-NUM
+           MOVE CARD-ACCT-ID           TO FD-TDQ-ACCT-ID
+           MOVE CARD-ACTIVE-STATUS     TO FD-TDQ-STATUS-CD
+           MOVE WS-CURDATE-MM-DD-YY    TO FD-TDQ-DATE
+           MOVE WS-CURTIME-HH-MM-SS    TO FD-TDQ-TIME
+
+           WRITE FD-TDQ-BLOCK-RECORD
+
+           IF WS-TDQ-STATUS NOT = '00'
+               DISPLAY WS-PGMNAME ' WRITE CRDTDQ FAILED, STATUS: '
+                       WS-TDQ-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-EXCEPTION-RECORD
+      *----------------------------------------------------------------*
+       WRITE-EXCEPTION-RECORD.
+
+           MOVE CDE-CARD-NUM  TO WS-EXCP-CARD-NUM
+           MOVE CDE-ACCT-ID   TO WS-EXCP-ACCT-ID
+           MOVE WS-EXCEPTION-LINE TO FD-EXCEPTION-RECORD
+
+           WRITE FD-EXCEPTION-RECORD.
+
+      *----------------------------------------------------------------*
+      *                      TERMINATION
+      *----------------------------------------------------------------*
+       TERMINATION.
+
+           CLOSE CARD-DEL-EXTRACT-FILE
+           CLOSE CARD-FILE
+           CLOSE CARD-DEL-EXCEPTION-FILE
+           CLOSE CARD-DEL-AUDIT-FILE
+           CLOSE CARD-BLOCK-TDQ-FILE
+           CLOSE SUPV-APPROVAL-PARM-FILE
+           CLOSE USER-SECURITY-FILE
+
+           DISPLAY WS-PGMNAME ' RECORDS READ    : ' WS-RECORDS-READ
+           DISPLAY WS-PGMNAME ' CARDS DELETED   : ' WS-CARDS-DELETED
+           DISPLAY WS-PGMNAME ' CARDS NOT FOUND : ' WS-CARDS-NOT-FOUND
+           DISPLAY WS-PGMNAME ' ALREADY DELETED : '
+                   WS-CARDS-ALREADY-DEL
+           DISPLAY WS-PGMNAME ' ACCT MISMATCHES : '
+                   WS-CARDS-ACCT-MISMATCH
+           DISPLAY WS-PGMNAME ' BAD REASON CODES: '
+                   WS-CARDS-BAD-REASON
+           DISPLAY WS-PGMNAME ' LAST ACTIVE CARD: '
+                   WS-CARDS-LAST-ACTIVE
+           DISPLAY WS-PGMNAME ' ENDING'.
