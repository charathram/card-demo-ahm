@@ -0,0 +1,512 @@
+      ******************************************************************
+      * Program     : CBCRD03C.CBL
+      * Application : CardDemo
+      * Type        : Batch COBOL Program
+      * Function    : End-of-day card deletion/reactivation activity
+      *               report, summarized by account for the current
+      *               day only. Primary input is the CARDDEL-AUDIT
+      *               trail (account-sorted upstream by a SORT step),
+      *               enriched with CARD-EMBOSSED-NAME and
+      *               CARD-EXPIRAION-DATE looked up from CARDDAT.
+      *               If the audit extract is empty, falls back to a
+      *               full CARDDAT scan for cards marked 'D' today
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBCRD03C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-EXTRACT-FILE ASSIGN TO CDELSRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CARD-FILE ASSIGN TO CARDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CARD-NUM
+               FILE STATUS IS WS-CARDFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CSDEL01Y.
+
+       FD  CARD-FILE
+           RECORDING MODE IS F.
+       01  FD-CARD-RECORD.
+           05  FD-CARD-NUM                     PIC X(16).
+           05  FILLER                          PIC X(134).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  FD-REPORT-RECORD                    PIC X(80).
+
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBCRD03C'.
+         05 WS-AUDIT-STATUS            PIC X(02) VALUE '00'.
+           88 AUDIT-STATUS-OK                    VALUE '00'.
+         05 WS-CARDFILE-STATUS         PIC X(02) VALUE '00'.
+           88 CARDFILE-STATUS-OK                 VALUE '00'.
+         05 WS-REPORT-STATUS           PIC X(02) VALUE '00'.
+         05 WS-END-OF-AUDIT-FLG        PIC X(01) VALUE 'N'.
+           88 END-OF-AUDIT                       VALUE 'Y'.
+         05 WS-END-OF-CARDFILE-FLG     PIC X(01) VALUE 'N'.
+           88 END-OF-CARDFILE                    VALUE 'Y'.
+         05 WS-USE-FALLBACK-FLG        PIC X(01) VALUE 'N'.
+           88 USE-FALLBACK-SCAN                  VALUE 'Y'.
+         05 WS-FIRST-BREAK-FLG         PIC X(01) VALUE 'Y'.
+           88 FIRST-BREAK                        VALUE 'Y'.
+         05 WS-SOFT-DELETED-MARKER     PIC X(01) VALUE 'D'.
+         05 WS-PREV-ACCT-ID            PIC 9(11) VALUE ZEROES.
+         05 WS-ACCT-DEL-COUNT          PIC 9(05) VALUE ZEROES.
+         05 WS-ACCT-REACT-COUNT        PIC 9(05) VALUE ZEROES.
+         05 WS-TOTAL-DEL-COUNT         PIC 9(07) VALUE ZEROES.
+         05 WS-TOTAL-REACT-COUNT       PIC 9(07) VALUE ZEROES.
+         05 WS-CARD-FOUND-FLG          PIC X(01) VALUE 'N'.
+           88 CARD-WAS-FOUND                     VALUE 'Y'.
+
+           COPY CSDAT01Y.
+           COPY CVACT02Y.
+
+      *ACCUMULATES EVERY 'D' CARD FOUND ON THE CARDDAT SCAN, KEYED BY
+      *ACCOUNT, SO THE FALLBACK REPORT CAN STILL BE WRITTEN GROUPED
+      *BY ACCOUNT EVEN THOUGH CARDDAT ITSELF IS IN CARD-NUM ORDER
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WS-ACCT-IDX.
+               10  WS-TBL-ACCT-ID       PIC 9(11) VALUE ZEROES.
+               10  WS-TBL-DEL-COUNT     PIC 9(05) VALUE ZEROES.
+               10  WS-TBL-CARD OCCURS 50 TIMES
+                               INDEXED BY WS-CARD-IDX.
+                   15  WS-TBL-CARD-NUM        PIC X(16) VALUE SPACES.
+                   15  WS-TBL-EMBOSSED-NAME   PIC X(26) VALUE SPACES.
+                   15  WS-TBL-EXPIRATION      PIC X(10) VALUE SPACES.
+                   15  WS-TBL-REASON-CD       PIC X(07) VALUE SPACES.
+       01  WS-ACCT-TABLE-USED           PIC 9(05) VALUE ZEROES.
+
+       01  WS-REPORT-HEADING1.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(30)
+               VALUE 'CARD DELETION ACTIVITY REPORT'.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+       01  WS-REPORT-HEADING2.
+           05  FILLER                  PIC X(10) VALUE 'ACCOUNT'.
+           05  FILLER                  PIC X(18) VALUE 'CARD NUMBER'.
+           05  FILLER                  PIC X(28) VALUE 'EMBOSSED NAME'.
+           05  FILLER                  PIC X(12) VALUE 'EXPIRATION'.
+           05  FILLER                  PIC X(12) VALUE 'ACTN REASON'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ACCT-ID          PIC 9(11).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DTL-CARD-NUM         PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-EMBOSSED-NAME    PIC X(26).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-EXPIRATION       PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-ACTION-CD        PIC X(01).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DTL-REASON-CD        PIC X(07).
+
+       01  WS-ACCT-TOTAL-LINE.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(19)
+               VALUE 'CARDS DELETED FOR '.
+           05  WS-TOT-ACCT-ID          PIC 9(11).
+           05  FILLER                  PIC X(04) VALUE ' -- '.
+           05  WS-TOT-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-ACCT-REACT-TOTAL-LINE.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(23)
+               VALUE 'CARDS REACTIVATED FOR '.
+           05  WS-REACT-TOT-ACCT-ID    PIC 9(11).
+           05  FILLER                  PIC X(04) VALUE ' -- '.
+           05  WS-REACT-TOT-COUNT      PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(20)
+               VALUE 'TOTAL CARDS DELETED:'.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-GRAND-COUNT          PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-REACT-TOTAL-LINE.
+           05  FILLER                  PIC X(24)
+               VALUE 'TOTAL CARDS REACTIVATED:'.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-GRAND-REACT-COUNT    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *                      MAIN-PARA
+      *----------------------------------------------------------------*
+       MAIN-PARA.
+
+           PERFORM INITIALIZATION
+
+           IF USE-FALLBACK-SCAN
+               PERFORM READ-NEXT-CARD
+               PERFORM PROCESS-FALLBACK-CARD UNTIL END-OF-CARDFILE
+               PERFORM WRITE-FALLBACK-SUMMARY
+           ELSE
+               PERFORM READ-NEXT-AUDIT-RECORD
+               PERFORM PROCESS-AUDIT-RECORD UNTIL END-OF-AUDIT
+               PERFORM WRITE-ACCOUNT-TOTAL-LINE
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL-LINE
+           PERFORM TERMINATION
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZATION
+      *----------------------------------------------------------------*
+       INITIALIZATION.
+
+           DISPLAY WS-PGMNAME ' STARTING'
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-MONTH      TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY        TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)  TO WS-CURDATE-YY
+
+           DISPLAY WS-PGMNAME ' REPORTING ACTIVITY FOR: '
+                   WS-CURDATE-MM-DD-YY
+
+           OPEN INPUT  AUDIT-EXTRACT-FILE
+           OPEN INPUT  CARD-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           IF NOT CARDFILE-STATUS-OK
+               DISPLAY WS-PGMNAME ' OPEN CARDFILE FAILED, STATUS: '
+                       WS-CARDFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF NOT AUDIT-STATUS-OK
+               SET USE-FALLBACK-SCAN TO TRUE
+           ELSE
+               READ AUDIT-EXTRACT-FILE
+                   AT END
+                       SET USE-FALLBACK-SCAN TO TRUE
+               END-READ
+           END-IF
+
+           IF USE-FALLBACK-SCAN
+               DISPLAY WS-PGMNAME
+                   ' NO AUDIT TRAIL FOUND, FALLING BACK TO CARDDAT'
+               CLOSE AUDIT-EXTRACT-FILE
+               MOVE LOW-VALUES TO FD-CARD-NUM
+               START CARD-FILE KEY IS NOT LESS THAN FD-CARD-NUM
+                   INVALID KEY
+                       SET END-OF-CARDFILE TO TRUE
+               END-START
+           ELSE
+               CLOSE AUDIT-EXTRACT-FILE
+               OPEN INPUT AUDIT-EXTRACT-FILE
+           END-IF
+
+           MOVE WS-REPORT-HEADING1 TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+           MOVE WS-REPORT-HEADING2 TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD.
+
+      *----------------------------------------------------------------*
+      *                      READ-NEXT-AUDIT-RECORD
+      *----------------------------------------------------------------*
+       READ-NEXT-AUDIT-RECORD.
+
+           READ AUDIT-EXTRACT-FILE
+               AT END
+                   SET END-OF-AUDIT TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-AUDIT-RECORD
+      *----------------------------------------------------------------*
+       PROCESS-AUDIT-RECORD.
+
+           IF CDEL-AUDIT-DATE = WS-CURDATE-MM-DD-YY
+               IF NOT FIRST-BREAK
+               AND CDEL-AUDIT-ACCT-ID NOT = WS-PREV-ACCT-ID
+                   PERFORM WRITE-ACCOUNT-TOTAL-LINE
+               END-IF
+
+               MOVE 'N' TO WS-FIRST-BREAK-FLG
+               MOVE CDEL-AUDIT-ACCT-ID TO WS-PREV-ACCT-ID
+
+               PERFORM LOOKUP-CARD-DETAILS
+               PERFORM WRITE-AUDIT-DETAIL-LINE
+
+               EVALUATE TRUE
+                   WHEN CDEL-AUDIT-ACTION-DELETE
+                       ADD 1 TO WS-ACCT-DEL-COUNT
+                       ADD 1 TO WS-TOTAL-DEL-COUNT
+                   WHEN CDEL-AUDIT-ACTION-REACTIVATE
+                       ADD 1 TO WS-ACCT-REACT-COUNT
+                       ADD 1 TO WS-TOTAL-REACT-COUNT
+               END-EVALUATE
+           END-IF
+
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+      *----------------------------------------------------------------*
+      *                      LOOKUP-CARD-DETAILS
+      *----------------------------------------------------------------*
+       LOOKUP-CARD-DETAILS.
+
+           MOVE 'N' TO WS-CARD-FOUND-FLG
+           MOVE SPACES TO CARD-EMBOSSED-NAME
+           MOVE SPACES TO CARD-EXPIRAION-DATE
+           MOVE CDEL-AUDIT-CARD-NUM TO FD-CARD-NUM
+
+           READ CARD-FILE INTO CARD-RECORD
+               KEY IS FD-CARD-NUM
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CARD-WAS-FOUND TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-DETAIL-LINE
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-DETAIL-LINE.
+
+           MOVE CDEL-AUDIT-ACCT-ID   TO WS-DTL-ACCT-ID
+           MOVE CDEL-AUDIT-CARD-NUM  TO WS-DTL-CARD-NUM
+           MOVE CDEL-AUDIT-ACTION-CD TO WS-DTL-ACTION-CD
+           MOVE CDEL-AUDIT-REASON-CD TO WS-DTL-REASON-CD
+
+           IF CARD-WAS-FOUND
+               MOVE CARD-EMBOSSED-NAME(1:26)  TO WS-DTL-EMBOSSED-NAME
+               MOVE CARD-EXPIRAION-DATE       TO WS-DTL-EXPIRATION
+           ELSE
+               MOVE 'CARD NOT ON FILE'        TO WS-DTL-EMBOSSED-NAME
+               MOVE SPACES                    TO WS-DTL-EXPIRATION
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-ACCOUNT-TOTAL-LINE
+      *----------------------------------------------------------------*
+       WRITE-ACCOUNT-TOTAL-LINE.
+
+           IF WS-ACCT-DEL-COUNT > ZEROES
+               MOVE WS-PREV-ACCT-ID     TO WS-TOT-ACCT-ID
+               MOVE WS-ACCT-DEL-COUNT   TO WS-TOT-COUNT
+               MOVE WS-ACCT-TOTAL-LINE  TO FD-REPORT-RECORD
+               WRITE FD-REPORT-RECORD
+           END-IF
+
+           IF WS-ACCT-REACT-COUNT > ZEROES
+               MOVE WS-PREV-ACCT-ID       TO WS-REACT-TOT-ACCT-ID
+               MOVE WS-ACCT-REACT-COUNT   TO WS-REACT-TOT-COUNT
+               MOVE WS-ACCT-REACT-TOTAL-LINE TO FD-REPORT-RECORD
+               WRITE FD-REPORT-RECORD
+           END-IF
+
+           MOVE ZEROES TO WS-ACCT-DEL-COUNT
+           MOVE ZEROES TO WS-ACCT-REACT-COUNT.
+
+      *----------------------------------------------------------------*
+      *                      READ-NEXT-CARD
+      *----------------------------------------------------------------*
+       READ-NEXT-CARD.
+
+           IF NOT END-OF-CARDFILE
+               READ CARD-FILE NEXT RECORD INTO CARD-RECORD
+                   AT END
+                       SET END-OF-CARDFILE TO TRUE
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-FALLBACK-CARD
+      *----------------------------------------------------------------*
+       PROCESS-FALLBACK-CARD.
+
+           IF CARD-ACTIVE-STATUS OF CARD-RECORD = WS-SOFT-DELETED-MARKER
+           AND CARD-DELETE-DATE OF CARD-RECORD = WS-CURDATE-MM-DD-YY
+               SET CARD-WAS-FOUND TO TRUE
+               ADD 1 TO WS-TOTAL-DEL-COUNT
+               PERFORM UPDATE-ACCT-TABLE
+           END-IF
+
+           PERFORM READ-NEXT-CARD.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-ACCT-TABLE
+      *                      Files this card's details under its
+      *                      account entry instead of writing the
+      *                      detail line right away, since CARDDAT is
+      *                      being scanned in card-number order, not
+      *                      account order
+      *----------------------------------------------------------------*
+       UPDATE-ACCT-TABLE.
+
+           SET WS-ACCT-IDX TO 1
+           SEARCH WS-ACCT-ENTRY
+               AT END
+                   PERFORM ADD-NEW-ACCT-ENTRY
+               WHEN WS-TBL-ACCT-ID(WS-ACCT-IDX) =
+                                     CARD-ACCT-ID OF CARD-RECORD
+                   ADD 1 TO WS-TBL-DEL-COUNT(WS-ACCT-IDX)
+                   PERFORM STORE-ACCT-TABLE-CARD
+           END-SEARCH.
+
+      *----------------------------------------------------------------*
+      *                      ADD-NEW-ACCT-ENTRY
+      *----------------------------------------------------------------*
+       ADD-NEW-ACCT-ENTRY.
+
+           IF WS-ACCT-TABLE-USED < 500
+               ADD 1 TO WS-ACCT-TABLE-USED
+               SET WS-ACCT-IDX TO WS-ACCT-TABLE-USED
+               MOVE CARD-ACCT-ID OF CARD-RECORD
+                                       TO WS-TBL-ACCT-ID(WS-ACCT-IDX)
+               MOVE 1 TO WS-TBL-DEL-COUNT(WS-ACCT-IDX)
+               PERFORM STORE-ACCT-TABLE-CARD
+           ELSE
+               DISPLAY WS-PGMNAME
+                   ' ACCOUNT SUMMARY TABLE FULL, SKIPPING TOTAL FOR '
+                   CARD-ACCT-ID OF CARD-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      STORE-ACCT-TABLE-CARD
+      *----------------------------------------------------------------*
+       STORE-ACCT-TABLE-CARD.
+
+           IF WS-TBL-DEL-COUNT(WS-ACCT-IDX) <= 50
+               SET WS-CARD-IDX TO WS-TBL-DEL-COUNT(WS-ACCT-IDX)
+               MOVE CARD-NUM OF CARD-RECORD
+                     TO WS-TBL-CARD-NUM(WS-ACCT-IDX, WS-CARD-IDX)
+               MOVE CARD-EMBOSSED-NAME(1:26)
+                     TO WS-TBL-EMBOSSED-NAME(WS-ACCT-IDX, WS-CARD-IDX)
+               MOVE CARD-EXPIRAION-DATE
+                     TO WS-TBL-EXPIRATION(WS-ACCT-IDX, WS-CARD-IDX)
+               MOVE CARD-DELETE-REASON-CD
+                     TO WS-TBL-REASON-CD(WS-ACCT-IDX, WS-CARD-IDX)
+           ELSE
+               DISPLAY WS-PGMNAME
+                   ' ACCOUNT CARD DETAIL TABLE FULL, DETAIL LINE '
+                   'SKIPPED FOR ' CARD-NUM OF CARD-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-FALLBACK-SUMMARY
+      *----------------------------------------------------------------*
+       WRITE-FALLBACK-SUMMARY.
+
+           SET WS-ACCT-IDX TO 1
+           PERFORM WRITE-FALLBACK-SUMMARY-LINE
+               UNTIL WS-ACCT-IDX > WS-ACCT-TABLE-USED.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-FALLBACK-SUMMARY-LINE
+      *                      Emits one account's detail lines (in the
+      *                      order they were captured) followed by its
+      *                      total, the same shape the primary
+      *                      control-break path produces
+      *----------------------------------------------------------------*
+       WRITE-FALLBACK-SUMMARY-LINE.
+
+           SET WS-CARD-IDX TO 1
+           PERFORM WRITE-FALLBACK-DETAIL-LINE
+               UNTIL WS-CARD-IDX > WS-TBL-DEL-COUNT(WS-ACCT-IDX)
+               OR WS-CARD-IDX > 50
+
+           MOVE WS-TBL-ACCT-ID(WS-ACCT-IDX)   TO WS-TOT-ACCT-ID
+           MOVE WS-TBL-DEL-COUNT(WS-ACCT-IDX) TO WS-TOT-COUNT
+           MOVE WS-ACCT-TOTAL-LINE            TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           SET WS-ACCT-IDX UP BY 1.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-FALLBACK-DETAIL-LINE
+      *----------------------------------------------------------------*
+       WRITE-FALLBACK-DETAIL-LINE.
+
+           MOVE WS-TBL-ACCT-ID(WS-ACCT-IDX)   TO WS-DTL-ACCT-ID
+           MOVE WS-TBL-CARD-NUM(WS-ACCT-IDX, WS-CARD-IDX)
+                                               TO WS-DTL-CARD-NUM
+           MOVE WS-TBL-EMBOSSED-NAME(WS-ACCT-IDX, WS-CARD-IDX)
+                                               TO WS-DTL-EMBOSSED-NAME
+           MOVE WS-TBL-EXPIRATION(WS-ACCT-IDX, WS-CARD-IDX)
+                                               TO WS-DTL-EXPIRATION
+           MOVE WS-SOFT-DELETED-MARKER        TO WS-DTL-ACTION-CD
+           MOVE WS-TBL-REASON-CD(WS-ACCT-IDX, WS-CARD-IDX)
+                                               TO WS-DTL-REASON-CD
+
+           MOVE WS-DETAIL-LINE TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           SET WS-CARD-IDX UP BY 1.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-GRAND-TOTAL-LINE
+      *----------------------------------------------------------------*
+       WRITE-GRAND-TOTAL-LINE.
+
+           MOVE WS-TOTAL-DEL-COUNT    TO WS-GRAND-COUNT
+           MOVE WS-GRAND-TOTAL-LINE   TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           IF WS-TOTAL-REACT-COUNT > ZEROES
+               MOVE WS-TOTAL-REACT-COUNT TO WS-GRAND-REACT-COUNT
+               MOVE WS-GRAND-REACT-TOTAL-LINE TO FD-REPORT-RECORD
+               WRITE FD-REPORT-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      TERMINATION
+      *----------------------------------------------------------------*
+       TERMINATION.
+
+           IF NOT USE-FALLBACK-SCAN
+               CLOSE AUDIT-EXTRACT-FILE
+           END-IF
+           CLOSE CARD-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY WS-PGMNAME ' TOTAL CARDS DELETED: '
+                   WS-TOTAL-DEL-COUNT
+           DISPLAY WS-PGMNAME ' TOTAL CARDS REACTIVATED: '
+                   WS-TOTAL-REACT-COUNT
+           DISPLAY WS-PGMNAME ' ENDING'.
