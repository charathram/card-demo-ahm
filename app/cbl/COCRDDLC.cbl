@@ -39,6 +39,13 @@
          05 WS-MAPSET                  PIC X(07) VALUE 'COCRDDL'.
          05 WS-MAPNAME                 PIC X(07) VALUE 'CCRDDLA'.
          05 WS-CARDFILE                PIC X(08) VALUE 'CARDDAT '.
+         05 WS-CARDAIXFILE             PIC X(08) VALUE 'CARDAIX '.
+         05 WS-AUDITFILE               PIC X(08) VALUE 'CDELAUD '.
+         05 WS-USRSECFILE              PIC X(08) VALUE 'USRSEC  '.
+         05 WS-TDQNAME                 PIC X(04) VALUE 'CRDQ'.
+         05 WS-ACTIVE-CARD-COUNT       PIC 9(03) VALUE ZEROES.
+         05 WS-BROWSE-DONE-FLG         PIC X(01) VALUE 'N'.
+           88 WS-BROWSE-DONE                     VALUE 'Y'.
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
@@ -61,6 +68,53 @@
          05 WS-EXPMON-DISP             PIC X(02) VALUE SPACES.
          05 WS-EXPYEAR-DISP            PIC X(04) VALUE SPACES.
          05 WS-SOFT-DELETED-MARKER     PIC X(01) VALUE 'D'.
+         05 WS-ACTIVE-MARKER           PIC X(01) VALUE 'Y'.
+         05 WS-CARD-DELETED-FLG        PIC X(01) VALUE 'N'.
+           88 CARD-IS-DELETED                     VALUE 'Y'.
+           88 CARD-IS-NOT-DELETED                 VALUE 'N'.
+         05 WS-REASON-CHECK-FLG        PIC X(01) VALUE 'N'.
+           88 CHECK-REASON-CODE                   VALUE 'Y'.
+           88 SKIP-REASON-CHECK                   VALUE 'N'.
+         05 WS-CARDAIX-KEY.
+           10 WS-CARDAIX-ACCT-ID        PIC 9(11).
+           10 WS-CARDAIX-CARD-NUM       PIC X(16).
+         05 WS-LIST-ROW-COUNT          PIC 9(01) VALUE ZEROES.
+         05 WS-CARD-SELECTED-FLG       PIC X(01) VALUE 'N'.
+           88 CARD-SELECTED                      VALUE 'Y'.
+           88 CARD-NOT-SELECTED                  VALUE 'N'.
+         05 WS-AUDIT-REASON-CD         PIC X(07) VALUE SPACES.
+         05 WS-SAVE-CARD-RECORD        PIC X(150) VALUE SPACES.
+         05 WS-SUPPRESS-SEND-FLG       PIC X(01) VALUE 'N'.
+           88 SUPPRESS-DELETED-SEND              VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Delete context saved across the pseudo-conversational turn
+      * that prompts for supervisor sign-off, carried in the
+      * commarea's generic scratch area (CDEMO-CS01-INFO) since
+      * WORKING-STORAGE does not persist between CICS tasks
+      *----------------------------------------------------------------*
+       01 WS-SAVE-CONTEXT.
+         05 WS-SAVE-PENDING-FLG        PIC X(01) VALUE 'N'.
+           88 PENDING-SUPV-AUTH                   VALUE 'Y'.
+           88 NO-PENDING-SUPV-AUTH                VALUE 'N'.
+         05 WS-SAVE-CARD-NUM           PIC X(16) VALUE SPACES.
+         05 WS-SAVE-ACCT-ID            PIC 9(11) VALUE ZEROES.
+         05 WS-SAVE-REASON-CD          PIC X(07) VALUE SPACES.
+         05 WS-SAVE-LIST-ACTIVE-FLG    PIC X(01) VALUE 'N'.
+           88 LIST-IS-ACTIVE                     VALUE 'Y'.
+           88 LIST-NOT-ACTIVE                    VALUE 'N'.
+         05 FILLER                     PIC X(44) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Transient data queue message pushed to downstream authorization
+      * systems every time a card is blocked or unblocked
+      *----------------------------------------------------------------*
+       01 WS-TDQ-BLOCK-RECORD.
+         05 TDQ-BLK-CARD-NUM           PIC X(16).
+         05 TDQ-BLK-ACCT-ID            PIC 9(11).
+         05 TDQ-BLK-STATUS-CD          PIC X(01).
+         05 TDQ-BLK-DATE               PIC X(08).
+         05 TDQ-BLK-TIME               PIC X(08).
 
        COPY COCOM01Y.
 
@@ -74,6 +128,9 @@
       *CARD RECORD LAYOUT
        COPY CVACT02Y.
 
+      *CARD DELETE/REACTIVATE AUDIT TRAIL RECORD
+       COPY CSDEL01Y.
+
        COPY DFHAID.
        COPY DFHBMSCA.
 
@@ -124,6 +181,7 @@
                        PERFORM SEND-CARDDEL-SCREEN
                    END-IF
                ELSE
+                   MOVE CDEMO-CS01-INFO TO WS-SAVE-CONTEXT
                    PERFORM RECEIVE-CARDDEL-SCREEN
                    EVALUATE EIBAID
                        WHEN DFHENTER
@@ -140,6 +198,10 @@
                            PERFORM CLEAR-CURRENT-SCREEN
                        WHEN DFHPF5
                            PERFORM DELETE-CARD-INFO
+                       WHEN DFHPF6
+                           PERFORM REACTIVATE-CARD-INFO
+                       WHEN DFHPF7
+                           PERFORM LIST-CARDS-FOR-ACCOUNT
                        WHEN DFHPF12
                            MOVE 'COMEN01C' TO CDEMO-TO-PROGRAM
                            PERFORM RETURN-TO-PREV-SCREEN
@@ -161,10 +223,24 @@
       *----------------------------------------------------------------*
        PROCESS-ENTER-KEY.
 
-           PERFORM VALIDATE-INPUT-KEYS
+      *ENTER NEVER CONTINUES A PENDING SUPERVISOR CONFIRM (ONLY PF5
+      *DOES THAT, DIRECTLY IN DELETE-CARD-INFO) - DROP ANY STALE
+      *PENDING STATE SO A LATER PF5 CANNOT REUSE A DIFFERENT CARD'S
+      *SAVED CARD/ACCOUNT NUMBERS
+           IF PENDING-SUPV-AUTH
+               SET NO-PENDING-SUPV-AUTH TO TRUE
+               MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
+           END-IF
 
-           IF NOT ERR-FLG-ON
-               PERFORM FETCH-CARD-DETAILS
+           IF LIST-IS-ACTIVE
+               PERFORM PROCESS-LIST-SELECTION
+           ELSE
+               SET SKIP-REASON-CHECK TO TRUE
+               PERFORM VALIDATE-INPUT-KEYS
+
+               IF NOT ERR-FLG-ON
+                   PERFORM FETCH-CARD-DETAILS
+               END-IF
            END-IF.
 
       *----------------------------------------------------------------*
@@ -172,22 +248,405 @@
       *----------------------------------------------------------------*
        DELETE-CARD-INFO.
 
+           IF PENDING-SUPV-AUTH
+               PERFORM VALIDATE-SUPERVISOR-CREDENTIALS
+               IF NOT ERR-FLG-ON
+                   MOVE WS-SAVE-CARD-NUM  TO CARDSIDI OF CCRDDLAI
+                   MOVE WS-SAVE-ACCT-ID   TO ACCTSIDI OF CCRDDLAI
+                   MOVE WS-SAVE-REASON-CD TO REASCDI  OF CCRDDLAI
+                   SET NO-PENDING-SUPV-AUTH TO TRUE
+                   MOVE WS-SAVE-CONTEXT   TO CDEMO-CS01-INFO
+                   PERFORM SOFT-DELETE-CARD-IN-FILE
+               END-IF
+           ELSE
+               SET CHECK-REASON-CODE TO TRUE
+               PERFORM VALIDATE-INPUT-KEYS
+
+               IF NOT ERR-FLG-ON
+                   PERFORM FETCH-CARD-DETAILS
+               END-IF
+
+               IF NOT ERR-FLG-ON AND CARD-FETCHED-YES
+                   PERFORM PROMPT-FOR-SUPERVISOR-AUTH
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROMPT-FOR-SUPERVISOR-AUTH
+      *                      Parks the card/account/reason found so
+      *                      far in the commarea scratch area and asks
+      *                      for a supervisor sign-off before the
+      *                      delete is actually allowed to happen
+      *----------------------------------------------------------------*
+       PROMPT-FOR-SUPERVISOR-AUTH.
+
+           MOVE CARDSIDI OF CCRDDLAI TO WS-SAVE-CARD-NUM
+           MOVE WS-ACCT-INPUT-N      TO WS-SAVE-ACCT-ID
+           MOVE REASCDI OF CCRDDLAI  TO WS-SAVE-REASON-CD
+           SET PENDING-SUPV-AUTH TO TRUE
+           MOVE WS-SAVE-CONTEXT      TO CDEMO-CS01-INFO
+
+           MOVE SPACES TO SUPVIDI OF CCRDDLAI
+           MOVE SPACES TO SUPVPWI OF CCRDDLAI
+           MOVE 'Y' TO WS-ERR-FLG
+           MOVE 'Enter supervisor ID and password, then PF5 to confirm'
+             TO WS-MESSAGE
+           MOVE -1 TO SUPVIDL OF CCRDDLAI
+           PERFORM SEND-CARDDEL-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-SUPERVISOR-CREDENTIALS
+      *                      Reads USRSEC for the supervisor ID keyed
+      *                      in and confirms the password and user
+      *                      class before the delete is allowed
+      *----------------------------------------------------------------*
+       VALIDATE-SUPERVISOR-CREDENTIALS.
+
+           EVALUATE TRUE
+               WHEN SUPVIDI OF CCRDDLAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Supervisor ID can NOT be empty...'
+                     TO WS-MESSAGE
+                   MOVE -1 TO SUPVIDL OF CCRDDLAI
+               WHEN SUPVPWI OF CCRDDLAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Supervisor password can NOT be empty...'
+                     TO WS-MESSAGE
+                   MOVE -1 TO SUPVPWL OF CCRDDLAI
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-CARDDEL-SCREEN
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE SUPVIDI OF CCRDDLAI TO SEC-USR-ID
+
+               EXEC CICS READ
+                    DATASET   (WS-USRSECFILE)
+                    INTO      (SEC-USER-DATA)
+                    LENGTH    (LENGTH OF SEC-USER-DATA)
+                    RIDFLD    (SEC-USR-ID)
+                    KEYLENGTH (LENGTH OF SEC-USR-ID)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+
+               EVALUATE WS-RESP-CD
+                   WHEN DFHRESP(NORMAL)
+                       CONTINUE
+                   WHEN DFHRESP(NOTFND)
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Supervisor ID NOT found...'
+                         TO WS-MESSAGE
+                       MOVE -1 TO SUPVIDL OF CCRDDLAI
+                       PERFORM SEND-CARDDEL-SCREEN
+                   WHEN OTHER
+                       DISPLAY 'READ USRSEC RESP:' WS-RESP-CD
+                               ' REAS:' WS-REAS-CD
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Unable to read security file...'
+                         TO WS-MESSAGE
+                       MOVE -1 TO SUPVIDL OF CCRDDLAI
+                       PERFORM SEND-CARDDEL-SCREEN
+               END-EVALUATE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               EVALUATE TRUE
+                   WHEN SUPVIDI OF CCRDDLAI = CDEMO-USER-ID
+                       MOVE 'Y' TO WS-ERR-FLG
+                       MOVE 'Supervisor must differ from signed-on user'
+                         TO WS-MESSAGE
+                       MOVE -1 TO SUPVIDL OF CCRDDLAI
+                       PERFORM SEND-CARDDEL-SCREEN
+                   WHEN NOT SEC-USR-TYPE-ADMIN
+                       MOVE 'Y' TO WS-ERR-FLG
+                       MOVE 'User is not authorized as a supervisor...'
+                         TO WS-MESSAGE
+                       MOVE -1 TO SUPVIDL OF CCRDDLAI
+                       PERFORM SEND-CARDDEL-SCREEN
+                   WHEN SUPVPWI OF CCRDDLAI NOT = SEC-USR-PWD
+                       MOVE 'Y' TO WS-ERR-FLG
+                       MOVE 'Supervisor password is incorrect...'
+                         TO WS-MESSAGE
+                       MOVE -1 TO SUPVPWL OF CCRDDLAI
+                       PERFORM SEND-CARDDEL-SCREEN
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      REACTIVATE-CARD-INFO
+      *----------------------------------------------------------------*
+       REACTIVATE-CARD-INFO.
+
+      *PF6 IS A FRESH ACTION, NOT A CONTINUATION OF A PENDING DELETE
+      *CONFIRM - DROP ANY STALE PENDING STATE LEFT OVER FROM AN
+      *EARLIER PF5 THE OPERATOR NEVER CONFIRMED OR CANCELLED
+           SET NO-PENDING-SUPV-AUTH TO TRUE
+           MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
+
+           SET SKIP-REASON-CHECK TO TRUE
            PERFORM VALIDATE-INPUT-KEYS
 
            IF NOT ERR-FLG-ON
+               MOVE 'Y' TO WS-SUPPRESS-SEND-FLG
                PERFORM FETCH-CARD-DETAILS
+               MOVE 'N' TO WS-SUPPRESS-SEND-FLG
            END-IF
 
-           IF NOT ERR-FLG-ON AND CARD-FETCHED-YES
-               PERFORM SOFT-DELETE-CARD-IN-FILE
+           IF CARD-IS-DELETED
+               PERFORM REACTIVATE-CARD-IN-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      LIST-CARDS-FOR-ACCOUNT
+      * PF7 - lets the operator look up every card on an account from
+      * just the account number, and pick one onto CARDSIDI instead of
+      * having to already know the 16 digit card number
+      *----------------------------------------------------------------*
+       LIST-CARDS-FOR-ACCOUNT.
+
+           EVALUATE TRUE
+               WHEN ACCTSIDI OF CCRDDLAI = SPACES OR LOW-VALUES
+                   MOVE 'Y' TO WS-ERR-FLG
+                   MOVE 'Enter an account number to list its cards'
+                     TO WS-MESSAGE
+                   MOVE -1 TO ACCTSIDL OF CCRDDLAI
+               WHEN OTHER
+                   MOVE ACCTSIDI OF CCRDDLAI TO WS-ACCT-INPUT
+                   IF WS-ACCT-INPUT IS NUMERIC
+                       SET WS-ACCT-NUMERIC TO TRUE
+                   ELSE
+                       MOVE 'N' TO WS-ACCT-NUMERIC-FLG
+                   END-IF
+                   IF NOT WS-ACCT-NUMERIC OR WS-ACCT-INPUT-N = ZEROES
+                       MOVE 'Y' TO WS-ERR-FLG
+                       MOVE
+                       'Account number must be an 11 digit number'
+                         TO WS-MESSAGE
+                       MOVE -1 TO ACCTSIDL OF CCRDDLAI
+                   END-IF
+           END-EVALUATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-CARDDEL-SCREEN
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               PERFORM CLEAR-CARD-LIST-ROWS
+               PERFORM BROWSE-CARDS-FOR-LIST
+
+               IF WS-LIST-ROW-COUNT = ZEROES
+                   MOVE 'Y' TO WS-ERR-FLG
+                   MOVE 'No cards found for that account'
+                     TO WS-MESSAGE
+                   MOVE -1 TO ACCTSIDL OF CCRDDLAI
+               ELSE
+                   SET LIST-IS-ACTIVE TO TRUE
+                   MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
+                   MOVE
+                   'Type S next to a card, then press ENTER to select'
+                     TO WS-MESSAGE
+                   MOVE -1 TO SEL1L OF CCRDDLAI
+               END-IF
+               PERFORM SEND-CARDDEL-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-LIST-SELECTION
+      *----------------------------------------------------------------*
+       PROCESS-LIST-SELECTION.
+
+           SET CARD-NOT-SELECTED TO TRUE
+
+           EVALUATE TRUE
+               WHEN SEL1I OF CCRDDLAI = 'S' OR 's'
+                   MOVE LSTCN1I OF CCRDDLAI TO CARDSIDI OF CCRDDLAI
+                   SET CARD-SELECTED TO TRUE
+               WHEN SEL2I OF CCRDDLAI = 'S' OR 's'
+                   MOVE LSTCN2I OF CCRDDLAI TO CARDSIDI OF CCRDDLAI
+                   SET CARD-SELECTED TO TRUE
+               WHEN SEL3I OF CCRDDLAI = 'S' OR 's'
+                   MOVE LSTCN3I OF CCRDDLAI TO CARDSIDI OF CCRDDLAI
+                   SET CARD-SELECTED TO TRUE
+               WHEN SEL4I OF CCRDDLAI = 'S' OR 's'
+                   MOVE LSTCN4I OF CCRDDLAI TO CARDSIDI OF CCRDDLAI
+                   SET CARD-SELECTED TO TRUE
+               WHEN SEL5I OF CCRDDLAI = 'S' OR 's'
+                   MOVE LSTCN5I OF CCRDDLAI TO CARDSIDI OF CCRDDLAI
+                   SET CARD-SELECTED TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF CARD-SELECTED
+               SET LIST-NOT-ACTIVE TO TRUE
+               MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
+               PERFORM CLEAR-CARD-LIST-ROWS
+               SET SKIP-REASON-CHECK TO TRUE
+               PERFORM VALIDATE-INPUT-KEYS
+               IF NOT ERR-FLG-ON
+                   PERFORM FETCH-CARD-DETAILS
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-ERR-FLG
+               MOVE
+               'Type S next to a card, then press ENTER to select'
+                 TO WS-MESSAGE
+               MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
+               PERFORM SEND-CARDDEL-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CARD-LIST-ROWS
+      *----------------------------------------------------------------*
+       CLEAR-CARD-LIST-ROWS.
+
+           MOVE ZEROES TO WS-LIST-ROW-COUNT
+           MOVE SPACES TO SEL1O    OF CCRDDLAO
+                          LSTCN1O  OF CCRDDLAO
+                          LSTST1O  OF CCRDDLAO
+                          LSTNM1O  OF CCRDDLAO
+                          SEL2O    OF CCRDDLAO
+                          LSTCN2O  OF CCRDDLAO
+                          LSTST2O  OF CCRDDLAO
+                          LSTNM2O  OF CCRDDLAO
+                          SEL3O    OF CCRDDLAO
+                          LSTCN3O  OF CCRDDLAO
+                          LSTST3O  OF CCRDDLAO
+                          LSTNM3O  OF CCRDDLAO
+                          SEL4O    OF CCRDDLAO
+                          LSTCN4O  OF CCRDDLAO
+                          LSTST4O  OF CCRDDLAO
+                          LSTNM4O  OF CCRDDLAO
+                          SEL5O    OF CCRDDLAO
+                          LSTCN5O  OF CCRDDLAO
+                          LSTST5O  OF CCRDDLAO
+                          LSTNM5O  OF CCRDDLAO.
+
+      *----------------------------------------------------------------*
+      *                      BROWSE-CARDS-FOR-LIST
+      * Browses CARDAIX for up to 5 cards on the account entered; if
+      * the account has more than that, the operator is expected to
+      * narrow the search (e.g. by card status) and try again
+      *----------------------------------------------------------------*
+       BROWSE-CARDS-FOR-LIST.
+
+           MOVE WS-ACCT-INPUT-N TO WS-CARDAIX-ACCT-ID
+           MOVE LOW-VALUES      TO WS-CARDAIX-CARD-NUM
+           MOVE 'N'             TO WS-BROWSE-DONE-FLG
+
+           EXEC CICS STARTBR
+                DATASET   (WS-CARDAIXFILE)
+                RIDFLD    (WS-CARDAIX-KEY)
+                KEYLENGTH (LENGTH OF WS-CARDAIX-ACCT-ID)
+                GENERIC
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               PERFORM READ-NEXT-CARD-FOR-LIST
+                   UNTIL WS-BROWSE-DONE OR WS-LIST-ROW-COUNT = 5
+
+               EXEC CICS ENDBR
+                    DATASET (WS-CARDAIXFILE)
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-NEXT-CARD-FOR-LIST
+      *----------------------------------------------------------------*
+       READ-NEXT-CARD-FOR-LIST.
+
+           EXEC CICS READNEXT
+                DATASET   (WS-CARDAIXFILE)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RIDFLD    (WS-CARDAIX-KEY)
+                KEYLENGTH (LENGTH OF WS-CARDAIX-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE TO TRUE
+           ELSE
+               IF WS-CARDAIX-ACCT-ID NOT = WS-ACCT-INPUT-N
+                   SET WS-BROWSE-DONE TO TRUE
+               ELSE
+                   ADD 1 TO WS-LIST-ROW-COUNT
+                   PERFORM POPULATE-LIST-ROW
+               END-IF
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      POPULATE-LIST-ROW
+      *----------------------------------------------------------------*
+       POPULATE-LIST-ROW.
+
+           EVALUATE WS-LIST-ROW-COUNT
+               WHEN 1
+                   MOVE CARD-NUM OF CARD-RECORD    TO LSTCN1O OF
+                                                       CCRDDLAO
+                   MOVE CARD-ACTIVE-STATUS OF CARD-RECORD TO
+                                                       LSTST1O OF
+                                                       CCRDDLAO
+                   MOVE CARD-EMBOSSED-NAME OF CARD-RECORD(1:20) TO
+                                                       LSTNM1O OF
+                                                       CCRDDLAO
+               WHEN 2
+                   MOVE CARD-NUM OF CARD-RECORD    TO LSTCN2O OF
+                                                       CCRDDLAO
+                   MOVE CARD-ACTIVE-STATUS OF CARD-RECORD TO
+                                                       LSTST2O OF
+                                                       CCRDDLAO
+                   MOVE CARD-EMBOSSED-NAME OF CARD-RECORD(1:20) TO
+                                                       LSTNM2O OF
+                                                       CCRDDLAO
+               WHEN 3
+                   MOVE CARD-NUM OF CARD-RECORD    TO LSTCN3O OF
+                                                       CCRDDLAO
+                   MOVE CARD-ACTIVE-STATUS OF CARD-RECORD TO
+                                                       LSTST3O OF
+                                                       CCRDDLAO
+                   MOVE CARD-EMBOSSED-NAME OF CARD-RECORD(1:20) TO
+                                                       LSTNM3O OF
+                                                       CCRDDLAO
+               WHEN 4
+                   MOVE CARD-NUM OF CARD-RECORD    TO LSTCN4O OF
+                                                       CCRDDLAO
+                   MOVE CARD-ACTIVE-STATUS OF CARD-RECORD TO
+                                                       LSTST4O OF
+                                                       CCRDDLAO
+                   MOVE CARD-EMBOSSED-NAME OF CARD-RECORD(1:20) TO
+                                                       LSTNM4O OF
+                                                       CCRDDLAO
+               WHEN 5
+                   MOVE CARD-NUM OF CARD-RECORD    TO LSTCN5O OF
+                                                       CCRDDLAO
+                   MOVE CARD-ACTIVE-STATUS OF CARD-RECORD TO
+                                                       LSTST5O OF
+                                                       CCRDDLAO
+                   MOVE CARD-EMBOSSED-NAME OF CARD-RECORD(1:20) TO
+                                                       LSTNM5O OF
+                                                       CCRDDLAO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
       *----------------------------------------------------------------*
       *                      VALIDATE-INPUT-KEYS
       *----------------------------------------------------------------*
        VALIDATE-INPUT-KEYS.
 
            SET CARD-FETCHED-NO TO TRUE
+           SET CARD-IS-NOT-DELETED TO TRUE
 
            EVALUATE TRUE
                WHEN ACCTSIDI OF CCRDDLAI = SPACES OR LOW-VALUES
@@ -200,6 +659,12 @@
                    MOVE 'Card number can NOT be empty...'
                      TO WS-MESSAGE
                    MOVE -1 TO CARDSIDL OF CCRDDLAI
+               WHEN CHECK-REASON-CODE
+               AND (REASCDI OF CCRDDLAI = SPACES OR LOW-VALUES)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Delete reason code is required...'
+                     TO WS-MESSAGE
+                   MOVE -1 TO REASCDL OF CCRDDLAI
                WHEN OTHER
                    CONTINUE
            END-EVALUATE
@@ -242,6 +707,17 @@
                        MOVE 'Card number must be a non zero value'
                          TO WS-MESSAGE
                        MOVE -1 TO CARDSIDL OF CCRDDLAI
+                   WHEN CHECK-REASON-CODE
+                   AND REASCDI OF CCRDDLAI NOT = 'LOST'
+                   AND REASCDI OF CCRDDLAI NOT = 'STOLEN'
+                   AND REASCDI OF CCRDDLAI NOT = 'FRAUD'
+                   AND REASCDI OF CCRDDLAI NOT = 'CLOSED'
+                   AND REASCDI OF CCRDDLAI NOT = 'REISSUE'
+                       MOVE 'Y' TO WS-ERR-FLG
+                       MOVE
+                       'Reason must be LOST/STOLEN/FRAUD/CLOSED/REISSUE'
+                         TO WS-MESSAGE
+                       MOVE -1 TO REASCDL OF CCRDDLAI
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
@@ -281,17 +757,37 @@
                            PERFORM SEND-CARDDEL-SCREEN
                        WHEN CARD-ACTIVE-STATUS =
                                              WS-SOFT-DELETED-MARKER
+                           PERFORM POPULATE-DETAILS-ON-SCREEN
+                           SET CARD-FETCHED-YES TO TRUE
+                           SET CARD-IS-DELETED TO TRUE
                            MOVE 'Y' TO WS-ERR-FLG
-                           MOVE 'Card has already been deleted...'
+                           MOVE 'Card already deleted. PF6=reactivate'
                              TO WS-MESSAGE
                            MOVE -1 TO CARDSIDL OF CCRDDLAI
-                           PERFORM SEND-CARDDEL-SCREEN
+      *REACTIVATE-CARD-INFO SETS SUPPRESS-DELETED-SEND WHEN IT IS
+      *ABOUT TO FALL STRAIGHT THROUGH INTO REACTIVATE-CARD-IN-FILE,
+      *SINCE THAT PARAGRAPH'S OWN SEND-CARDDEL-SCREEN WOULD ONLY
+      *OVERWRITE THIS ONE - AVOIDS SENDING A MAP THE TERMINAL NEVER
+      *ACTUALLY GETS TO KEEP
+                           IF NOT SUPPRESS-DELETED-SEND
+                               PERFORM SEND-CARDDEL-SCREEN
+                           END-IF
                        WHEN OTHER
                            PERFORM POPULATE-DETAILS-ON-SCREEN
-                           SET CARD-FETCHED-YES TO TRUE
-                           MOVE 'Press F5 to CONFIRM delete...'
-                             TO WS-MESSAGE
-                           MOVE DFHNEUTR  TO ERRMSGC OF CCRDDLAO
+                           PERFORM COUNT-ACTIVE-CARDS-FOR-ACCOUNT
+                           IF WS-ACTIVE-CARD-COUNT > 1
+                               SET CARD-FETCHED-YES TO TRUE
+                               MOVE 'Press F5 to CONFIRM delete...'
+                                 TO WS-MESSAGE
+                               MOVE DFHNEUTR  TO ERRMSGC OF CCRDDLAO
+                           ELSE
+                               SET CARD-FETCHED-NO TO TRUE
+                               MOVE 'Y' TO WS-ERR-FLG
+                               MOVE
+                       'Cannot delete the last active card on account'
+                                 TO WS-MESSAGE
+                               MOVE -1 TO CARDSIDL OF CCRDDLAI
+                           END-IF
                            PERFORM SEND-CARDDEL-SCREEN
                    END-EVALUATE
                WHEN DFHRESP(NOTFND)
@@ -310,6 +806,64 @@
                    PERFORM SEND-CARDDEL-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      COUNT-ACTIVE-CARDS-FOR-ACCOUNT
+      * Browses CARDAIX (the account-id alternate index over CARDDAT)
+      * to see how many non-deleted cards the account still has, so a
+      * delete request can be blocked if this is the last one
+      *----------------------------------------------------------------*
+       COUNT-ACTIVE-CARDS-FOR-ACCOUNT.
+
+           MOVE ZEROES     TO WS-ACTIVE-CARD-COUNT
+           MOVE WS-ACCT-INPUT-N TO WS-CARDAIX-ACCT-ID
+           MOVE LOW-VALUES TO WS-CARDAIX-CARD-NUM
+           MOVE 'N'        TO WS-BROWSE-DONE-FLG
+
+           EXEC CICS STARTBR
+                DATASET   (WS-CARDAIXFILE)
+                RIDFLD    (WS-CARDAIX-KEY)
+                KEYLENGTH (LENGTH OF WS-CARDAIX-ACCT-ID)
+                GENERIC
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               PERFORM READ-NEXT-CARD-FOR-ACCOUNT
+                   UNTIL WS-BROWSE-DONE
+
+               EXEC CICS ENDBR
+                    DATASET (WS-CARDAIXFILE)
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-NEXT-CARD-FOR-ACCOUNT
+      *----------------------------------------------------------------*
+       READ-NEXT-CARD-FOR-ACCOUNT.
+
+           EXEC CICS READNEXT
+                DATASET   (WS-CARDAIXFILE)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RIDFLD    (WS-CARDAIX-KEY)
+                KEYLENGTH (LENGTH OF WS-CARDAIX-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE TO TRUE
+           ELSE
+               IF WS-CARDAIX-ACCT-ID NOT = WS-ACCT-INPUT-N
+                   SET WS-BROWSE-DONE TO TRUE
+               ELSE
+                   IF CARD-ACTIVE-STATUS NOT = WS-SOFT-DELETED-MARKER
+                       ADD 1 TO WS-ACTIVE-CARD-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      POPULATE-DETAILS-ON-SCREEN
       *----------------------------------------------------------------*
@@ -332,6 +886,7 @@
       *----------------------------------------------------------------*
        SOFT-DELETE-CARD-IN-FILE.
 
+           PERFORM POPULATE-HEADER-INFO
            MOVE CARDSIDI OF CCRDDLAI TO CARD-NUM
 
            EXEC CICS READ
@@ -375,7 +930,119 @@
                    MOVE -1 TO CARDSIDL OF CCRDDLAI
                    PERFORM SEND-CARDDEL-SCREEN
                ELSE
-                   MOVE WS-SOFT-DELETED-MARKER TO CARD-ACTIVE-STATUS
+                   MOVE CARD-RECORD TO WS-SAVE-CARD-RECORD
+                   MOVE CARD-ACCT-ID TO WS-ACCT-INPUT-N
+                   PERFORM COUNT-ACTIVE-CARDS-FOR-ACCOUNT
+                   MOVE WS-SAVE-CARD-RECORD TO CARD-RECORD
+
+                   IF WS-ACTIVE-CARD-COUNT NOT > 1
+                       EXEC CICS UNLOCK
+                            DATASET(WS-CARDFILE)
+                       END-EXEC
+                       MOVE 'Y' TO WS-ERR-FLG
+                       MOVE
+                   'Cannot delete the last active card on account'
+                         TO WS-MESSAGE
+                       MOVE -1 TO CARDSIDL OF CCRDDLAI
+                       PERFORM SEND-CARDDEL-SCREEN
+                   ELSE
+                       MOVE WS-SOFT-DELETED-MARKER TO CARD-ACTIVE-STATUS
+                       MOVE REASCDI OF CCRDDLAI
+                                       TO CARD-DELETE-REASON-CD
+                       MOVE WS-CURDATE-MM-DD-YY    TO CARD-DELETE-DATE
+                       MOVE CARD-DELETE-REASON-CD  TO WS-AUDIT-REASON-CD
+
+                       EXEC CICS REWRITE
+                            DATASET   (WS-CARDFILE)
+                            FROM      (CARD-RECORD)
+                            LENGTH    (LENGTH OF CARD-RECORD)
+                            RESP      (WS-RESP-CD)
+                            RESP2     (WS-REAS-CD)
+                       END-EXEC
+
+                       EVALUATE WS-RESP-CD
+                           WHEN DFHRESP(NORMAL)
+                               SET CDEL-AUDIT-ACTION-DELETE TO TRUE
+                               PERFORM WRITE-DELETE-AUDIT-RECORD
+                               PERFORM WRITE-CARD-BLOCK-TDQ
+                               PERFORM INITIALIZE-ALL-FIELDS
+                               MOVE DFHGREEN  TO ERRMSGC OF CCRDDLAO
+                               STRING 'Card '    DELIMITED BY SIZE
+                                      CARD-NUM   DELIMITED BY SPACE
+                                      ' has been deleted ...'
+                                                 DELIMITED BY SIZE
+                                 INTO WS-MESSAGE
+                               SET CARD-FETCHED-NO TO TRUE
+                               PERFORM SEND-CARDDEL-SCREEN
+                           WHEN OTHER
+                               DISPLAY 'REWRITE CARDDAT RESP:'
+                                       WS-RESP-CD
+                                       ' REAS:' WS-REAS-CD
+                               MOVE 'Y'     TO WS-ERR-FLG
+                               MOVE 'Unable to delete card record...'
+                                 TO WS-MESSAGE
+                               MOVE -1 TO ACCTSIDL OF CCRDDLAI
+                               PERFORM SEND-CARDDEL-SCREEN
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      REACTIVATE-CARD-IN-FILE
+      *                      READ UPDATE then REWRITE with
+      *                      CARD-ACTIVE-STATUS back to active
+      *----------------------------------------------------------------*
+       REACTIVATE-CARD-IN-FILE.
+
+           PERFORM POPULATE-HEADER-INFO
+           MOVE CARDSIDI OF CCRDDLAI TO CARD-NUM
+
+           EXEC CICS READ
+                DATASET   (WS-CARDFILE)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RIDFLD    (CARD-NUM)
+                KEYLENGTH (LENGTH OF CARD-NUM)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Card NOT found during reactivate...'
+                     TO WS-MESSAGE
+                   MOVE -1 TO CARDSIDL OF CCRDDLAI
+                   PERFORM SEND-CARDDEL-SCREEN
+               WHEN OTHER
+                   DISPLAY 'READ UPDATE CARDDAT RESP:' WS-RESP-CD
+                           ' REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lock card for reactivate...'
+                     TO WS-MESSAGE
+                   MOVE -1 TO ACCTSIDL OF CCRDDLAI
+                   PERFORM SEND-CARDDEL-SCREEN
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               IF CARD-ACTIVE-STATUS NOT = WS-SOFT-DELETED-MARKER
+                   EXEC CICS UNLOCK
+                        DATASET(WS-CARDFILE)
+                   END-EXEC
+                   MOVE 'Y' TO WS-ERR-FLG
+                   MOVE 'Card is not deleted, cannot reactivate...'
+                     TO WS-MESSAGE
+                   MOVE -1 TO CARDSIDL OF CCRDDLAI
+                   PERFORM SEND-CARDDEL-SCREEN
+               ELSE
+                   MOVE CARD-DELETE-REASON-CD TO WS-AUDIT-REASON-CD
+                   MOVE WS-ACTIVE-MARKER TO CARD-ACTIVE-STATUS
+                   MOVE SPACES           TO CARD-DELETE-REASON-CD
+                   MOVE SPACES           TO CARD-DELETE-DATE
 
                    EXEC CICS REWRITE
                         DATASET   (WS-CARDFILE)
@@ -387,20 +1054,24 @@
 
                    EVALUATE WS-RESP-CD
                        WHEN DFHRESP(NORMAL)
+                           SET CDEL-AUDIT-ACTION-REACTIVATE TO TRUE
+                           PERFORM WRITE-DELETE-AUDIT-RECORD
+                           PERFORM WRITE-CARD-BLOCK-TDQ
                            PERFORM INITIALIZE-ALL-FIELDS
                            MOVE DFHGREEN  TO ERRMSGC OF CCRDDLAO
                            STRING 'Card '    DELIMITED BY SIZE
                                   CARD-NUM   DELIMITED BY SPACE
-                                  ' has been deleted ...'
+                                  ' has been reactivated ...'
                                              DELIMITED BY SIZE
                              INTO WS-MESSAGE
                            SET CARD-FETCHED-NO TO TRUE
+                           SET CARD-IS-NOT-DELETED TO TRUE
                            PERFORM SEND-CARDDEL-SCREEN
                        WHEN OTHER
                            DISPLAY 'REWRITE CARDDAT RESP:' WS-RESP-CD
                                    ' REAS:' WS-REAS-CD
                            MOVE 'Y'     TO WS-ERR-FLG
-                           MOVE 'Unable to delete card record...'
+                           MOVE 'Unable to reactivate card record...'
                              TO WS-MESSAGE
                            MOVE -1 TO ACCTSIDL OF CCRDDLAI
                            PERFORM SEND-CARDDEL-SCREEN
@@ -408,11 +1079,71 @@
                END-IF
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      WRITE-DELETE-AUDIT-RECORD
+      *                      One record per delete/reactivate, so a
+      *                      disputed cancellation can be traced back
+      *                      to the user, reason, and time it happened
+      *----------------------------------------------------------------*
+       WRITE-DELETE-AUDIT-RECORD.
+
+           MOVE CARD-NUM               TO CDEL-AUDIT-CARD-NUM
+           MOVE CARD-ACCT-ID           TO CDEL-AUDIT-ACCT-ID
+           MOVE CDEMO-USER-ID          TO CDEL-AUDIT-USER-ID
+           MOVE WS-AUDIT-REASON-CD     TO CDEL-AUDIT-REASON-CD
+           MOVE WS-CURDATE-MM-DD-YY    TO CDEL-AUDIT-DATE
+           MOVE WS-CURTIME-HH-MM-SS    TO CDEL-AUDIT-TIME
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITFILE)
+                FROM      (CARDDEL-AUDIT-RECORD)
+                LENGTH    (LENGTH OF CARDDEL-AUDIT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'WRITE CDELAUD RESP:' WS-RESP-CD
+                       ' REAS:' WS-REAS-CD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-CARD-BLOCK-TDQ
+      *                      Pushes the block/unblock onto a transient
+      *                      data queue so downstream authorization
+      *                      systems pick it up immediately instead of
+      *                      waiting on the next CARDDAT file refresh
+      *----------------------------------------------------------------*
+       WRITE-CARD-BLOCK-TDQ.
+
+           MOVE CARD-NUM               TO TDQ-BLK-CARD-NUM
+           MOVE CARD-ACCT-ID           TO TDQ-BLK-ACCT-ID
+           MOVE CARD-ACTIVE-STATUS     TO TDQ-BLK-STATUS-CD
+           MOVE WS-CURDATE-MM-DD-YY    TO TDQ-BLK-DATE
+           MOVE WS-CURTIME-HH-MM-SS    TO TDQ-BLK-TIME
+
+           EXEC CICS WRITEQ TD
+                QUEUE   (WS-TDQNAME)
+                FROM    (WS-TDQ-BLOCK-RECORD)
+                LENGTH  (LENGTH OF WS-TDQ-BLOCK-RECORD)
+                RESP    (WS-RESP-CD)
+                RESP2   (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'WRITEQ TD ' WS-TDQNAME ' RESP:' WS-RESP-CD
+                       ' REAS:' WS-REAS-CD
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
        RETURN-TO-PREV-SCREEN.
 
+           SET NO-PENDING-SUPV-AUTH TO TRUE
+           SET LIST-NOT-ACTIVE TO TRUE
+           MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
+
            IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
                MOVE 'COMEN01C' TO CDEMO-TO-PROGRAM
            END-IF
@@ -483,6 +1214,9 @@
       *----------------------------------------------------------------*
        CLEAR-CURRENT-SCREEN.
 
+           SET NO-PENDING-SUPV-AUTH TO TRUE
+           SET LIST-NOT-ACTIVE TO TRUE
+           MOVE WS-SAVE-CONTEXT TO CDEMO-CS01-INFO
            PERFORM INITIALIZE-ALL-FIELDS
            PERFORM SEND-CARDDEL-SCREEN.
 
@@ -495,6 +1229,9 @@
            MOVE -1            TO ACCTSIDL OF CCRDDLAI
            MOVE SPACES        TO ACCTSIDI OF CCRDDLAI
                                  CARDSIDI OF CCRDDLAI
+                                 REASCDI  OF CCRDDLAI
+                                 SUPVIDI  OF CCRDDLAI
+                                 SUPVPWI  OF CCRDDLAI
                                  CRDNAMEO OF CCRDDLAO
                                  CRDSTCDO OF CCRDDLAO
                                  EXPMONO  OF CCRDDLAO
